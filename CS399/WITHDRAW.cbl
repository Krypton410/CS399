@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Early-withdrawal processing for time deposits. Looks
+      *          up an account on ESCABARTE2.DAT and, if the deposit
+      *          has not yet reached its maturity date, recomputes the
+      *          interest at the penalty rate and rewrites the record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WITHDRAW.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO
+           'D:\Files\Cobol\CS399\ESCABARTE2.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_NUMBER_OUT
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPFILE
+           DATA RECORD IS NEW-FILE.
+
+       COPY "DEPREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-LOOKUP-ACCOUNT PIC 99999.
+       01 WS-TODAY PIC 9(8).
+       01 WS-PRINCIPAL-WORK PIC 999V99.
+       01 WS-PENALTY-RATE PIC V99 VALUE .02.
+       01 WS-PENALTY-PERCENT PIC X(3) VALUE "2% ".
+       01 WS-NEW-INTEREST PIC 999V99.
+       01 CHOICE.
+           05 THE_CHOICE PIC X VALUE SPACES.
+       01 WS-FOUND-SWITCH PIC X VALUE "N".
+           88 ACCOUNT-FOUND VALUE "Y".
+           88 ACCOUNT-NOT-FOUND VALUE "N".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O EMPFILE.
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "NO DEPOSIT FILE ON HAND - NOTHING TO WITHDRAW"
+               STOP RUN
+           END-IF.
+           PERFORM WITHDRAWAL-LOOP UNTIL THE_CHOICE = "Q".
+           CLOSE EMPFILE.
+           STOP RUN.
+
+       WITHDRAWAL-LOOP.
+           DISPLAY "ACCOUNT NUMBER TO WITHDRAW : ".
+           ACCEPT WS-LOOKUP-ACCOUNT.
+           MOVE WS-LOOKUP-ACCOUNT TO ACCOUNT_NUMBER_OUT.
+           READ EMPFILE KEY IS ACCOUNT_NUMBER_OUT
+               INVALID KEY
+                   SET ACCOUNT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ACCOUNT-FOUND TO TRUE
+           END-READ.
+           IF ACCOUNT-NOT-FOUND
+               DISPLAY "NO SUCH ACCOUNT ON FILE"
+           ELSE
+               PERFORM PROCESS-WITHDRAWAL
+           END-IF.
+           DISPLAY "C - TO CONTINUE, Q - TO QUIT : ".
+           ACCEPT THE_CHOICE.
+
+      ******************************************************************
+      * PROCESS-WITHDRAWAL - if today is still short of the deposit's
+      * maturity date, the withdrawal is early: the interest on record
+      * is recomputed at the penalty rate and the record is rewritten.
+      * A deposit withdrawn on or after maturity keeps its full
+      * interest as already posted.
+      ******************************************************************
+       PROCESS-WITHDRAWAL.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           DISPLAY "ACCOUNT NAME    : " ACCOUNT_NAME_OUT.
+           DISPLAY "PRINCIPAL       : " PRINCIPAL_AMOUNT_OUT.
+           DISPLAY "MATURITY DATE   : " MATURITY-DATE-OUT.
+           IF WS-TODAY < MATURITY-DATE-OUT
+               MOVE PRINCIPAL_AMOUNT_OUT TO WS-PRINCIPAL-WORK
+               COMPUTE WS-NEW-INTEREST ROUNDED =
+                   WS-PRINCIPAL-WORK * WS-PENALTY-RATE
+               MOVE WS-NEW-INTEREST TO INTEREST-OUT
+               MOVE WS-PENALTY-PERCENT TO PERCENT-OUT
+               DISPLAY "EARLY WITHDRAWAL - INTEREST REDUCED TO "
+                   WS-PENALTY-PERCENT
+           ELSE
+               DISPLAY "DEPOSIT HAS MATURED - FULL INTEREST STANDS"
+           END-IF.
+           MOVE "C" TO DEPOSIT-STATUS-OUT.
+           REWRITE NEW-FILE.
+           DISPLAY "ACCOUNT CLOSED OUT - RETAINED FOR YEAR-END "
+               "ARCHIVE.".
+
+       END PROGRAM WITHDRAW.
