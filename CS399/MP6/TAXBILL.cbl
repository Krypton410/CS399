@@ -0,0 +1,256 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Real-property tax billing run - applies the shop's
+      *          tax-rate bands to each lot on the assessment master
+      *          and produces a per-lot tax billing listing.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXBILL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT MASTER-FILE
+           ASSIGN TO WS-MASTER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS LOT_NUMBER_OUT
+           FILE STATUS IS WS-MASTER-STATUS.
+
+       SELECT BILL-FILE
+           ASSIGN TO "TAXBILL"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-BILL-STATUS.
+
+       SELECT PRINT-FILE
+           ASSIGN TO "TAXPRINT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MASTER-FILE
+           DATA RECORD IS OUTPUT-REC.
+
+       COPY "PROPREC.cpy".
+
+       FD BILL-FILE
+           DATA RECORD IS BILL-REC.
+
+       01 BILL-REC.
+           05 BILL-LOT-NUMBER PIC 999999999.
+           05 BILL-OWNER-NAME PIC A(26).
+           05 BILL-OWNER-NAME-2 PIC A(26).
+           05 BILL-ASSESSED-VAL PIC 999999V99.
+           05 BILL-TAX-RATE PIC 9V999.
+           05 BILL-TAX-DUE PIC 999999V99.
+
+       FD PRINT-FILE
+           DATA RECORD IS PRINT-REC.
+
+       01 PRINT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * WS-MASTER-PATH DEFAULTS TO THE SHOP'S USUAL LOCATION BUT CAN BE
+      * OVERRIDDEN BY SETTING THE MASTERFILE ENVIRONMENT VARIABLE, THE
+      * SAME AS THE PROPERTY-MASTER MAINTENANCE PROGRAM.
+       01 WS-MASTER-PATH PIC X(100)
+           VALUE "C:\Users\Edison\Desktop\MP6\MASTER-FILE.DAT".
+       01 WS-ENV-MASTER-PATH PIC X(100) VALUE SPACES.
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-BILL-STATUS PIC X(2).
+       01 WS-PRINT-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE "N".
+
+       01 WS-TAX-RATE PIC 9V999 VALUE ZERO.
+       01 WS-TAX-DUE PIC 999999V99 VALUE ZERO.
+
+       01 WS-LOT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-VAL-TOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-TAX-TOTAL PIC 9(8)V99 VALUE ZERO.
+
+       01 WS-LOT-COUNT-ED PIC ZZ,ZZ9.
+       01 WS-VAL-TOTAL-ED PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-TAX-TOTAL-ED PIC ZZZ,ZZZ,ZZ9.99.
+       01 DASH-LINE PIC X(66) VALUE ALL "-".
+
+      * WS-ERR-FILE-NAME/WS-ERR-STATUS ARE SET BY THE CHECK-xxx-STATUS
+      * PARAGRAPHS BELOW BEFORE PERFORMING ABEND-FILE-ERROR.
+       01 WS-ERR-FILE-NAME PIC X(20).
+       01 WS-ERR-STATUS PIC X(2).
+
+      ******************************************************************
+      * TAX RATE BANDS (PESOS PER PESO OF ASSESSED VALUATION)
+      *   50,000 AND UNDER            . . . . . 1.0%
+      *   OVER 50,000 UP TO 200,000   . . . . . 1.5%
+      *   OVER 200,000                . . . . . 2.0%
+      ******************************************************************
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-LOTS UNTIL WS-EOF = "Y".
+           PERFORM 3000-FINISH.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-LOT-COUNT WS-VAL-TOTAL WS-TAX-TOTAL.
+           ACCEPT WS-ENV-MASTER-PATH FROM ENVIRONMENT "MASTERFILE".
+           IF WS-ENV-MASTER-PATH NOT = SPACES
+               MOVE WS-ENV-MASTER-PATH TO WS-MASTER-PATH
+           END-IF.
+           OPEN INPUT MASTER-FILE.
+           PERFORM CHECK-MASTER-STATUS.
+           OPEN OUTPUT BILL-FILE.
+           PERFORM CHECK-BILL-STATUS.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM CHECK-PRINT-STATUS.
+           PERFORM 1100-WRITE-HEADER.
+           PERFORM 1200-READ-MASTER.
+
+       1100-WRITE-HEADER.
+           MOVE SPACES TO PRINT-REC.
+           STRING "COUNTY TREASURER - REAL PROPERTY TAX BILLING RUN"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "LOT NUMBER   OWNER NAME                  ASSESSED "
+               DELIMITED BY SIZE
+               "VALUE    RATE   TAX DUE" DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+       1200-READ-MASTER.
+           READ MASTER-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+           END-READ.
+           IF WS-MASTER-STATUS NOT = "00" AND
+               WS-MASTER-STATUS NOT = "10"
+               MOVE "MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-MASTER-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       2000-PROCESS-LOTS.
+           IF LOT-ACTIVE-OUT
+               PERFORM 2100-COMPUTE-TAX
+               PERFORM 2200-WRITE-BILL
+               PERFORM 2300-WRITE-LISTING-LINE
+               ADD 1 TO WS-LOT-COUNT
+               ADD ASSESSED_VAL_OUT TO WS-VAL-TOTAL
+               ADD WS-TAX-DUE TO WS-TAX-TOTAL
+           END-IF.
+           PERFORM 1200-READ-MASTER.
+
+       2100-COMPUTE-TAX.
+           IF ASSESSED_VAL_OUT <= 50000
+               MOVE 0.010 TO WS-TAX-RATE
+           ELSE IF ASSESSED_VAL_OUT <= 200000
+               MOVE 0.015 TO WS-TAX-RATE
+           ELSE
+               MOVE 0.020 TO WS-TAX-RATE
+           END-IF.
+           COMPUTE WS-TAX-DUE ROUNDED = ASSESSED_VAL_OUT * WS-TAX-RATE.
+
+       2200-WRITE-BILL.
+           MOVE LOT_NUMBER_OUT TO BILL-LOT-NUMBER.
+           MOVE OWNER_NAME_OUT TO BILL-OWNER-NAME.
+           MOVE OWNER_NAME_2_OUT TO BILL-OWNER-NAME-2.
+           MOVE ASSESSED_VAL_OUT TO BILL-ASSESSED-VAL.
+           MOVE WS-TAX-RATE TO BILL-TAX-RATE.
+           MOVE WS-TAX-DUE TO BILL-TAX-DUE.
+           WRITE BILL-REC.
+           PERFORM CHECK-BILL-STATUS.
+
+       2300-WRITE-LISTING-LINE.
+           MOVE SPACES TO PRINT-REC.
+           STRING LOT_NUMBER_OUT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               OWNER_NAME_OUT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               ASSESSED_VAL_OUT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-TAX-RATE DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-TAX-DUE DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+       3000-FINISH.
+           MOVE WS-LOT-COUNT TO WS-LOT-COUNT-ED.
+           MOVE WS-VAL-TOTAL TO WS-VAL-TOTAL-ED.
+           MOVE WS-TAX-TOTAL TO WS-TAX-TOTAL-ED.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "LOTS BILLED       : " WS-LOT-COUNT-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL ASSESSED VAL: " WS-VAL-TOTAL-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL TAX BILLED  : " WS-TAX-TOTAL-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           CLOSE MASTER-FILE.
+           CLOSE BILL-FILE.
+           CLOSE PRINT-FILE.
+
+      ******************************************************************
+      * ABEND-FILE-ERROR - common stop point for any file operation
+      * that comes back with a status this program was not already
+      * expecting to handle (end of file is dealt with where it
+      * occurs; this is for everything else - disk full, permission
+      * denied and the like - where limping on would only corrupt the
+      * billing totals).
+      ******************************************************************
+       ABEND-FILE-ERROR.
+           DISPLAY "*** FILE ERROR ON " WS-ERR-FILE-NAME.
+           DISPLAY "*** FILE STATUS = " WS-ERR-STATUS.
+           DISPLAY "TAX BILLING RUN TERMINATED - SEE FILE STATUS "
+               "ABOVE.".
+           STOP RUN.
+
+       CHECK-MASTER-STATUS.
+           IF WS-MASTER-STATUS NOT = "00"
+               MOVE "MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-MASTER-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-BILL-STATUS.
+           IF WS-BILL-STATUS NOT = "00"
+               MOVE "BILL-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-BILL-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-PRINT-STATUS.
+           IF WS-PRINT-STATUS NOT = "00"
+               MOVE "PRINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-PRINT-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       END PROGRAM TAXBILL.
