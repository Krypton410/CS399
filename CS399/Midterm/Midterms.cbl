@@ -1,27 +1,112 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Frame-shop order costing. Prices out the frame
+      *          moulding, color finish, cardboard backing, glass and
+      *          crown ornaments on each frame, adds a mandatory glass-
+      *          insurance surcharge on oversized frames and an
+      *          optional rush-order surcharge, then rolls every frame
+      *          into a running order total and a permanent job file.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MIDTERM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-FILE ASSIGN TO "JOBFILE"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-JOB-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      ******************************************************************
+      * JOB-REC - one line per frame costed, with the full component
+      * breakdown, so every order placed can be looked back on later.
+      ******************************************************************
+       FD JOB-FILE
+           DATA RECORD IS JOB-REC.
+
+       01 JOB-REC.
+           05 JOB-ORDER-DATE PIC 9(8).
+           05 JOB-ORDER-TIME PIC 9(8).
+           05 JOB-HEIGHT PIC 99.
+           05 JOB-WIDTH PIC 99.
+           05 JOB-TYPE PIC A(2).
+           05 JOB-COLOR-NAME PIC A(10).
+           05 JOB-CARDBOARD PIC 99.
+           05 JOB-GLASS PIC 99.
+           05 JOB-CROWN PIC 99.
+           05 JOB-RUSH PIC X.
+           05 JOB-FRAME-COST PIC 9(5).
+           05 JOB-COLOR-COST PIC 9(5).
+           05 JOB-CARDBOARD-COST PIC 9(5).
+           05 JOB-GLASS-COST PIC 9(6).
+           05 JOB-CROWN-COST PIC 9(5).
+           05 JOB-INSURANCE-COST PIC 9(5).
+           05 JOB-RUSH-SURCHARGE PIC 9(5).
+           05 JOB-FRAME-TOTAL PIC 9(6).
+           05 JOB-ORDER-TOTAL PIC 9(7).
+
        WORKING-STORAGE SECTION.
+       01 WS-JOB-STATUS PIC X(2).
+       01 WS-ORDER-DATE PIC 9(8).
+       01 WS-ORDER-TIME PIC 9(8).
+
        01 FRAME.
-           05 COLORING PIC 99.
            05 INCH-HEIGHT PIC 99.
            05 INCH-WIDTH PIC 99.
            05 FRAME-TYPE PIC A(2).
            05 COLOR-CHOSED PIC A(10).
+           05 COLORING PIC X.
+               88 WANT-COLOR VALUE "Y".
+               88 NO-COLOR VALUE "N".
            05 CARDBOARD PIC 99.
            05 GLASS PIC 99.
            05 CROWN PIC 99.
-           05 COST PIC 99999.
-           05 F-COST PIC 99999.
+           05 RUSH-ORDER PIC X.
+               88 RUSH VALUE "Y".
+               88 NOT-RUSH VALUE "N".
+           05 COST PIC 9(6).
+           05 F-COST PIC 9(7) VALUE ZERO.
 
        01 CHOICE PIC X.
 
+      ******************************************************************
+      * SHOP PRICE LIST (PESOS)
+      *   COLOR                . . . . . P10/INCH
+      *   REGULAR FRAME         . . . . . P15/INCH
+      *   FANCY FRAME           . . . . . P25/INCH
+      *   CARDBOARD PAPER       . . . . . P2/INCH PER SHEET
+      *   GLASS                 . . . . . P7/INCH PER PANE
+      *   CROWN                 . . . . . P35/CROWN
+      *   RUSH ORDER SURCHARGE  . . . . . 20% OF ORDER SUBTOTAL
+      *   OVERSIZE GLASS INSURANCE . . . . P25 FLAT, MANDATORY WHEN
+      *                                    HEIGHT OR WIDTH EXCEEDS
+      *                                    WS-OVERSIZE-THRESHOLD
+      ******************************************************************
+       01 WS-COLOR-RATE PIC 99 VALUE 10.
+       01 WS-REGULAR-RATE PIC 99 VALUE 15.
+       01 WS-FANCY-RATE PIC 99 VALUE 25.
+       01 WS-CARDBOARD-RATE PIC 9 VALUE 2.
+       01 WS-GLASS-RATE PIC 9 VALUE 7.
+       01 WS-CROWN-RATE PIC 99 VALUE 35.
+       01 WS-RUSH-PERCENT PIC V99 VALUE .20.
+       01 WS-INSURANCE-FLAT PIC 99 VALUE 25.
+       01 WS-OVERSIZE-THRESHOLD PIC 99 VALUE 40.
+
+       01 WS-SUM-INCHES PIC 9(4).
+       01 WS-FRAME-RATE PIC 99.
+       01 WS-FRAME-COST PIC 9(5).
+       01 WS-COLOR-COST PIC 9(5) VALUE ZERO.
+       01 WS-CARDBOARD-COST PIC 9(5).
+       01 WS-GLASS-COST PIC 9(6).
+       01 WS-CROWN-COST PIC 9(5).
+       01 WS-INSURANCE-COST PIC 9(5) VALUE ZERO.
+       01 WS-SUBTOTAL PIC 9(6).
+       01 WS-RUSH-SURCHARGE PIC 9(5) VALUE ZERO.
+
        LINKAGE SECTION.
        01 PARAMETRES.
            02 PA-RETURN-CODE PIC 99 VALUE 0.
@@ -34,17 +119,31 @@
            10 VALUE "A.) REGULAR FRAME" LINE 9 COL 12.
            10 VALUE "B.) FANCY FRAME" LINE 11 COL 12.
            10 VALUE "COLOR:" LINE 13 COL 12.
-           10 VALUE "# OF CROWNS ():" LINE 15 COL 12.
-           10 VALUE "COST : P " LINE 18 COL 12.
+           10 VALUE "ADD COLOR FINISH (Y/N):" LINE 14 COL 12.
+           10 VALUE "CARDBOARD SHEETS (QTY):" LINE 15 COL 12.
+           10 VALUE "GLASS PANES (QTY):" LINE 16 COL 12.
+           10 VALUE "# OF CROWNS ():" LINE 17 COL 12.
+           10 VALUE "RUSH ORDER (Y/N):" LINE 19 COL 12.
+           10 VALUE "COST : P " LINE 21 COL 12.
        01 RESPOND.
-           10 VALUE "C - TO CONTINUE" LINE 21 COL 30.
-           10 VALUE "Q - TO QUIT" LINE 23 COL 30.
-           10 VALUE "ENTER CHOICE : " LINE 25 COL 30.
+           10 VALUE "C - TO CONTINUE" LINE 24 COL 30.
+           10 VALUE "Q - TO QUIT" LINE 26 COL 30.
+           10 VALUE "ENTER CHOICE : " LINE 28 COL 30.
            10 RESPONSE PIC X TO CHOICE.
        PROCEDURE DIVISION.
        MAINLINE.
+           ACCEPT WS-ORDER-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-ORDER-TIME FROM TIME.
+           OPEN EXTEND JOB-FILE.
+           IF WS-JOB-STATUS = "35"
+               OPEN OUTPUT JOB-FILE
+               CLOSE JOB-FILE
+               OPEN EXTEND JOB-FILE
+           END-IF.
            PERFORM DETAILS UNTIL CHOICE = "Q".
+           CLOSE JOB-FILE.
            PERFORM C-TERMINATE.
+
        DETAILS.
            DISPLAY FRAME-SCREEN.
            DISPLAY RESPOND.
@@ -52,24 +151,106 @@
            ACCEPT INCH-WIDTH LINE 5 COL 40.
            ACCEPT FRAME-TYPE LINE 7 COL 40.
            ACCEPT COLOR-CHOSED LINE 13 COL 40.
-           ACCEPT CROWN LINE 15 COL 40.
+           ACCEPT COLORING LINE 14 COL 40.
+           ACCEPT CARDBOARD LINE 15 COL 40.
+           ACCEPT GLASS LINE 16 COL 40.
+           ACCEPT CROWN LINE 17 COL 40.
+           ACCEPT RUSH-ORDER LINE 19 COL 40.
+           PERFORM COMPUTE-FRAME-COST.
+           DISPLAY COST LINE 21 COL 21.
+           PERFORM SHOW-BREAKDOWN.
+           PERFORM WRITE-JOB-RECORD.
+           ACCEPT RESPOND.
+
+      ******************************************************************
+      * COMPUTE-FRAME-COST - prices every component of this one frame,
+      * then the mandatory oversize-glass insurance and the optional
+      * rush surcharge, and rolls the frame's total into the order's
+      * running total (F-COST).
+      ******************************************************************
+       COMPUTE-FRAME-COST.
+           COMPUTE WS-SUM-INCHES = INCH-HEIGHT + INCH-WIDTH.
            IF FRAME-TYPE = "A"
-               THEN
-               COMPUTE COST = INCH-HEIGHT + INCH-WIDTH * 34 + CROWN * 35
-               DISPLAY COST LINE 18 COL 21
-           ELSE IF FRAME-TYPE = "B"
-               THEN
-               COMPUTE COST = INCH-HEIGHT + INCH-WIDTH * 44 + CROWN * 35
-               DISPLAY COST LINE 18 COL 21
+               MOVE WS-REGULAR-RATE TO WS-FRAME-RATE
            ELSE
-               DISPLAY "ERROR" LINE 18 COL 21.
-           ACCEPT RESPOND.
+               MOVE WS-FANCY-RATE TO WS-FRAME-RATE
+           END-IF.
+           COMPUTE WS-FRAME-COST = WS-SUM-INCHES * WS-FRAME-RATE.
+           IF WANT-COLOR
+               COMPUTE WS-COLOR-COST = WS-SUM-INCHES * WS-COLOR-RATE
+           ELSE
+               MOVE ZERO TO WS-COLOR-COST
+           END-IF.
+           COMPUTE WS-CARDBOARD-COST =
+               WS-SUM-INCHES * WS-CARDBOARD-RATE * CARDBOARD.
+           COMPUTE WS-GLASS-COST =
+               WS-SUM-INCHES * WS-GLASS-RATE * GLASS.
+           COMPUTE WS-CROWN-COST = CROWN * WS-CROWN-RATE.
+           IF INCH-HEIGHT > WS-OVERSIZE-THRESHOLD OR
+               INCH-WIDTH > WS-OVERSIZE-THRESHOLD
+               MOVE WS-INSURANCE-FLAT TO WS-INSURANCE-COST
+           ELSE
+               MOVE ZERO TO WS-INSURANCE-COST
+           END-IF.
+           COMPUTE WS-SUBTOTAL = WS-FRAME-COST + WS-COLOR-COST +
+               WS-CARDBOARD-COST + WS-GLASS-COST + WS-CROWN-COST +
+               WS-INSURANCE-COST.
+           IF RUSH
+               COMPUTE WS-RUSH-SURCHARGE ROUNDED =
+                   WS-SUBTOTAL * WS-RUSH-PERCENT
+           ELSE
+               MOVE ZERO TO WS-RUSH-SURCHARGE
+           END-IF.
+           COMPUTE COST = WS-SUBTOTAL + WS-RUSH-SURCHARGE.
+           ADD COST TO F-COST.
+
+      ******************************************************************
+      * SHOW-BREAKDOWN - itemized job-costing breakdown for the frame
+      * just priced, plus the order's running total.
+      ******************************************************************
+       SHOW-BREAKDOWN.
+           DISPLAY " ".
+           DISPLAY "---- JOB COSTING BREAKDOWN ----".
+           DISPLAY "FRAME MOULDING        : P" WS-FRAME-COST.
+           DISPLAY "COLOR FINISH           : P" WS-COLOR-COST.
+           DISPLAY "CARDBOARD BACKING      : P" WS-CARDBOARD-COST.
+           DISPLAY "GLASS                  : P" WS-GLASS-COST.
+           DISPLAY "CROWNS                 : P" WS-CROWN-COST.
+           DISPLAY "OVERSIZE GLASS INS.    : P" WS-INSURANCE-COST.
+           DISPLAY "RUSH SURCHARGE         : P" WS-RUSH-SURCHARGE.
+           DISPLAY "THIS FRAME TOTAL       : P" COST.
+           DISPLAY "ORDER RUNNING TOTAL    : P" F-COST.
+
+      ******************************************************************
+      * WRITE-JOB-RECORD - persists this frame's order line to JOBFILE,
+      * stamped with the order date/time MAINLINE captured once at
+      * startup, so every frame line from one "C to continue" order
+      * can be grouped back together for invoicing later.
+      ******************************************************************
+       WRITE-JOB-RECORD.
+           MOVE WS-ORDER-DATE TO JOB-ORDER-DATE.
+           MOVE WS-ORDER-TIME TO JOB-ORDER-TIME.
+           MOVE INCH-HEIGHT TO JOB-HEIGHT.
+           MOVE INCH-WIDTH TO JOB-WIDTH.
+           MOVE FRAME-TYPE TO JOB-TYPE.
+           MOVE COLOR-CHOSED TO JOB-COLOR-NAME.
+           MOVE CARDBOARD TO JOB-CARDBOARD.
+           MOVE GLASS TO JOB-GLASS.
+           MOVE CROWN TO JOB-CROWN.
+           MOVE RUSH-ORDER TO JOB-RUSH.
+           MOVE WS-FRAME-COST TO JOB-FRAME-COST.
+           MOVE WS-COLOR-COST TO JOB-COLOR-COST.
+           MOVE WS-CARDBOARD-COST TO JOB-CARDBOARD-COST.
+           MOVE WS-GLASS-COST TO JOB-GLASS-COST.
+           MOVE WS-CROWN-COST TO JOB-CROWN-COST.
+           MOVE WS-INSURANCE-COST TO JOB-INSURANCE-COST.
+           MOVE WS-RUSH-SURCHARGE TO JOB-RUSH-SURCHARGE.
+           MOVE COST TO JOB-FRAME-TOTAL.
+           MOVE F-COST TO JOB-ORDER-TOTAL.
+           WRITE JOB-REC.
+
        C-TERMINATE.
+           DISPLAY "ORDER TOTAL : P" F-COST.
            STOP RUN.
-           *>COLOR IS P10/INCH
-           *>REGULAR FRAME P15/INCH
-           *>FANCY FRAME P25/INCH
-           *>CARDBOARD PAPER P2.INCH
-           *>GLASS P7/INCH
-           *>CROWN P35/CROWN
+
        END PROGRAM MIDTERM.
