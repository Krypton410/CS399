@@ -5,66 +5,324 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DEPLIST.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT EMPFILE ASSIGN TO
            'D:\Files\Cobol\CS399\ESCABARTE2.DAT'
-           ORGANISATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_NUMBER_OUT
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO "DEPCKPT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
 
-
+           SELECT CSV-FILE ASSIGN TO "DEPLISTCSV"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD EMPFILE.
-       01 NEW-FILE.
-           05 ACCOUNT_NUMBER_OUT PIC 9999.
-           05 SPACE-01-OUT PIC X(3).
-           05 ACCOUNT_NAME_OUT PIC X(21).
-           05 SPACE-02-OUT PIC X(3).
-           05 PRINCIPAL_AMOUNT_OUT PIC 99999.
-           05 SPACE-03-OUT PIC X(3).
-           05 YEARS_OF_DEPOSIT_OUT PIC 99.
-           05 DIVIDER PIC X(8).
-           05 INTEREST-OUT   PIC 999.99.
-           05 DIVIDER-02 PIC X(8).
-           05 PERCENT-OUT PIC X(3).
+       FD EMPFILE
+           DATA RECORD IS NEW-FILE.
+
+       COPY "DEPREC.cpy".
+
+      ******************************************************************
+      * CKPT-REC - last account listed plus the running count/totals as
+      * of that point, so a long run can be resumed without relisting
+      * accounts already reported.
+      ******************************************************************
+       FD CHECKPOINT-FILE
+           DATA RECORD IS CKPT-REC.
+
+       01 CKPT-REC.
+           05 CKPT-LAST-ACCOUNT PIC 99999.
+           05 CKPT-COUNT PIC 9(5).
+           05 CKPT-PRINCIPAL-TOTAL PIC 9(7)V99.
+           05 CKPT-INTEREST-TOTAL PIC 9(7)V99.
+
+      ******************************************************************
+      * CSV-FILE - spreadsheet-ready copy of the deposit listing, so
+      * the office can pull it into a spreadsheet instead of retyping
+      * the passbook-style statements shown on the console.
+      ******************************************************************
+       FD CSV-FILE
+           DATA RECORD IS CSV-REC.
 
+       01 CSV-REC PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC A(1) VALUE 'N'.
        01 WS-FILE-STATUS PIC X(2).
+       01 WS-ACCOUNT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-PRINCIPAL-TOTAL PIC 9(7)V99 VALUE ZERO.
+       01 WS-INTEREST-TOTAL PIC 9(7)V99 VALUE ZERO.
+       01 WS-ACCOUNT-COUNT-ED PIC ZZ,ZZ9.
+       01 WS-PRINCIPAL-TOTAL-ED PIC ZZZ,ZZ9.99.
+       01 WS-INTEREST-TOTAL-ED PIC ZZZ,ZZ9.99.
+       01 WS-INTEREST-WORK PIC 999V99.
+       01 WS-MATURITY-VALUE PIC 9(7)V99.
+       01 WS-YEARS-ED PIC Z9.
+       01 WS-PRINCIPAL-ED PIC ZZ,ZZ9.99.
+       01 WS-INTEREST-ED PIC ZZ,ZZ9.99.
+       01 WS-MATURITY-VALUE-ED PIC ZZ,ZZ9.99.
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-CSV-STATUS PIC X(2).
+       01 WS-CKPT-INTERVAL PIC 99 VALUE 10.
+       01 WS-RECORDS-SINCE-CKPT PIC 99 VALUE ZERO.
+       01 WS-RESTART-CHOICE PIC X VALUE "N".
+           88 RESUMING-FROM-CHECKPOINT VALUE "Y".
+
+      * WS-ERR-FILE-NAME/WS-ERR-STATUS ARE SET BY THE CHECK-xxx-STATUS
+      * PARAGRAPHS BELOW BEFORE PERFORMING ABEND-FILE-ERROR.
+       01 WS-ERR-FILE-NAME PIC X(20).
+       01 WS-ERR-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            OPEN INPUT EMPFILE.
+           PERFORM CHECK-EMPFILE-STATUS.
+           PERFORM CHECK-RESTART.
+      * ON A CHECKPOINT RESUME, THE EARLIER RUN'S CSV ROWS ARE STILL
+      * GOOD - EXTEND RATHER THAN TRUNCATE, AND SKIP THE HEADER SINCE
+      * IT WAS ALREADY WRITTEN.
+           IF RESUMING-FROM-CHECKPOINT
+               OPEN EXTEND CSV-FILE
+               IF WS-CSV-STATUS = "35"
+                   OPEN OUTPUT CSV-FILE
+                   CLOSE CSV-FILE
+                   OPEN EXTEND CSV-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CSV-FILE
+           END-IF.
+           PERFORM CHECK-CSV-STATUS.
+           IF NOT RESUMING-FROM-CHECKPOINT
+               PERFORM WRITE-CSV-HEADER
+           END-IF.
            PERFORM READ-PARA THRU READ-PARA-EXIT UNTIL WS-EOF = 'Y'.
            CLOSE EMPFILE.
+           CLOSE CSV-FILE.
+           PERFORM WRITE-SUMMARY-TOTALS.
+           PERFORM CLEAR-CHECKPOINT.
            STOP RUN.
        MAIN-PARA-EXIT.
        EXIT.
 
+      ******************************************************************
+      * ABEND-FILE-ERROR - common stop point for any file operation
+      * that comes back with a status this program was not already
+      * expecting to handle (end of file and the checkpoint file not
+      * existing yet are both dealt with where they occur; this is
+      * for everything else - disk full, permission denied and the
+      * like - where limping on would only corrupt the totals).
+      ******************************************************************
+       ABEND-FILE-ERROR.
+           DISPLAY "*** FILE ERROR ON " WS-ERR-FILE-NAME.
+           DISPLAY "*** FILE STATUS = " WS-ERR-STATUS.
+           DISPLAY "RUN TERMINATED - SEE FILE STATUS ABOVE.".
+           STOP RUN.
+
+       CHECK-EMPFILE-STATUS.
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "EMPFILE" TO WS-ERR-FILE-NAME
+               MOVE WS-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-CKPT-STATUS.
+           IF WS-CKPT-STATUS NOT = "00" AND WS-CKPT-STATUS NOT = "35"
+               MOVE "CHECKPOINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-CKPT-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-CSV-STATUS.
+           IF WS-CSV-STATUS NOT = "00"
+               MOVE "CSV-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-CSV-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * CHECK-RESTART - if a checkpoint was left by an earlier, cut-
+      * short run, offer to resume the listing just past the last
+      * account already reported instead of starting over.
+      ******************************************************************
+       CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM CHECK-CKPT-STATUS.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       DISPLAY "CHECKPOINT FOUND AT ACCOUNT "
+                           CKPT-LAST-ACCOUNT
+                       DISPLAY "RESUME FROM CHECKPOINT (Y/N) : "
+                       ACCEPT WS-RESTART-CHOICE
+                       IF WS-RESTART-CHOICE = "Y"
+                           MOVE CKPT-COUNT TO WS-ACCOUNT-COUNT
+                           MOVE CKPT-PRINCIPAL-TOTAL TO
+                               WS-PRINCIPAL-TOTAL
+                           MOVE CKPT-INTEREST-TOTAL TO
+                               WS-INTEREST-TOTAL
+                           MOVE CKPT-LAST-ACCOUNT TO
+                               ACCOUNT_NUMBER_OUT
+                           START EMPFILE KEY IS GREATER THAN
+                               ACCOUNT_NUMBER_OUT
+                               INVALID KEY
+                                   MOVE 'Y' TO WS-EOF
+                           END-START
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+      * WRITE-CHECKPOINT - records the last account reported plus the
+      * running count/totals every WS-CKPT-INTERVAL accounts.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM CHECK-CKPT-STATUS.
+           MOVE ACCOUNT_NUMBER_OUT TO CKPT-LAST-ACCOUNT.
+           MOVE WS-ACCOUNT-COUNT TO CKPT-COUNT.
+           MOVE WS-PRINCIPAL-TOTAL TO CKPT-PRINCIPAL-TOTAL.
+           MOVE WS-INTEREST-TOTAL TO CKPT-INTEREST-TOTAL.
+           WRITE CKPT-REC.
+           PERFORM CHECK-CKPT-STATUS.
+           CLOSE CHECKPOINT-FILE.
+           MOVE ZERO TO WS-RECORDS-SINCE-CKPT.
+
+      ******************************************************************
+      * CLEAR-CHECKPOINT - a report that ran to completion has nothing
+      * left to resume, so the checkpoint file is emptied out.
+      ******************************************************************
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           PERFORM CHECK-CKPT-STATUS.
+           CLOSE CHECKPOINT-FILE.
+
        READ-PARA.
-           MOVE ZERO TO ACCOUNT_NUMBER_OUT.
-           READ EMPFILE
+           READ EMPFILE NEXT RECORD
            AT END
                MOVE 'Y' TO WS-EOF
            NOT AT END
-
-           DISPLAY '---- ', NEW-FILE
+               IF DEPOSIT-ACTIVE-OUT
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   ADD PRINCIPAL_AMOUNT_OUT TO WS-PRINCIPAL-TOTAL
+                   MOVE INTEREST-OUT TO WS-INTEREST-WORK
+                   ADD WS-INTEREST-WORK TO WS-INTEREST-TOTAL
+                   PERFORM WRITE-PASSBOOK-ENTRY
+               END-IF
+               ADD 1 TO WS-RECORDS-SINCE-CKPT
+               IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
        END-READ.
+           IF WS-FILE-STATUS NOT = "00" AND WS-FILE-STATUS NOT = "10"
+               MOVE "EMPFILE" TO WS-ERR-FILE-NAME
+               MOVE WS-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
        READ-PARA-EXIT.
            EXIT.
 
+      ******************************************************************
+      * WRITE-PASSBOOK-ENTRY - one passbook-style statement block per
+      * account, in place of the old raw record dump.
+      ******************************************************************
+       WRITE-PASSBOOK-ENTRY.
+           MOVE YEARS_OF_DEPOSIT_OUT TO WS-YEARS-ED.
+           MOVE PRINCIPAL_AMOUNT_OUT TO WS-PRINCIPAL-ED.
+           MOVE WS-INTEREST-WORK TO WS-INTEREST-ED.
+           COMPUTE WS-MATURITY-VALUE =
+               PRINCIPAL_AMOUNT_OUT + WS-INTEREST-WORK.
+           MOVE WS-MATURITY-VALUE TO WS-MATURITY-VALUE-ED.
+           DISPLAY '=============================================='.
+           DISPLAY 'ACCOUNT NUMBER : ' ACCOUNT_NUMBER_OUT.
+           DISPLAY 'ACCOUNT NAME   : ' ACCOUNT_NAME_OUT.
+           DISPLAY 'PRINCIPAL      : ' WS-PRINCIPAL-ED.
+           DISPLAY 'YEARS ON TERM  : ' WS-YEARS-ED.
+           DISPLAY 'INTEREST RATE  : ' PERCENT-OUT.
+           DISPLAY 'INTEREST       : ' WS-INTEREST-ED.
+           DISPLAY 'DEPOSIT DATE   : ' DEPOSIT-DATE-OUT.
+           DISPLAY 'MATURITY DATE  : ' MATURITY-DATE-OUT.
+           DISPLAY 'MATURITY VALUE : ' WS-MATURITY-VALUE-ED.
+           DISPLAY 'BRANCH CODE    : ' BRANCH-CODE-OUT.
+           PERFORM WRITE-CSV-DETAIL.
+
+      ******************************************************************
+      * WRITE-CSV-HEADER/WRITE-CSV-DETAIL - comma-separated twin of the
+      * passbook statements above, so the deposit listing can be opened
+      * directly in a spreadsheet instead of being retyped off the
+      * console.
+      ******************************************************************
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-REC.
+           STRING "ACCOUNT NUMBER,ACCOUNT NAME,PRINCIPAL,YEARS,"
+               DELIMITED BY SIZE
+               "RATE,INTEREST,DEPOSIT DATE,MATURITY DATE,"
+               DELIMITED BY SIZE
+               "MATURITY VALUE,BRANCH CODE" DELIMITED BY SIZE
+               INTO CSV-REC.
+           WRITE CSV-REC.
+           PERFORM CHECK-CSV-STATUS.
+
+       WRITE-CSV-DETAIL.
+           MOVE SPACES TO CSV-REC.
+           STRING ACCOUNT_NUMBER_OUT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               ACCOUNT_NAME_OUT DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-PRINCIPAL-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-YEARS-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               PERCENT-OUT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-INTEREST-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               DEPOSIT-DATE-OUT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               MATURITY-DATE-OUT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-MATURITY-VALUE-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               BRANCH-CODE-OUT DELIMITED BY SIZE
+               INTO CSV-REC.
+           WRITE CSV-REC.
+           PERFORM CHECK-CSV-STATUS.
+
+      ******************************************************************
+      * WRITE-SUMMARY-TOTALS - account count and grand totals for the
+      * report, displayed after the last detail line.
+      ******************************************************************
+       WRITE-SUMMARY-TOTALS.
+           MOVE WS-ACCOUNT-COUNT TO WS-ACCOUNT-COUNT-ED.
+           MOVE WS-PRINCIPAL-TOTAL TO WS-PRINCIPAL-TOTAL-ED.
+           MOVE WS-INTEREST-TOTAL TO WS-INTEREST-TOTAL-ED.
+           DISPLAY '--------------------------------------------'.
+           DISPLAY 'ACCOUNTS LISTED  : ' WS-ACCOUNT-COUNT-ED.
+           DISPLAY 'TOTAL PRINCIPAL  : ' WS-PRINCIPAL-TOTAL-ED.
+           DISPLAY 'TOTAL INTEREST   : ' WS-INTEREST-TOTAL-ED.
+
 
 
 
        MAIN-PROCEDURE.
             DISPLAY "Hello world"
             STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM DEPLIST.
