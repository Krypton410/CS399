@@ -0,0 +1,350 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Year-end archive/purge - sweeps every property lot and
+      *          time deposit that has been closed out (LOT-STATUS-OUT
+      *          or DEPOSIT-STATUS-OUT = "C") during the year, writes
+      *          each one to a history file before it disappears, and
+      *          then deletes it from the active master so next year's
+      *          maintenance and reports only plow through open
+      *          business.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEARPURG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT MASTER-FILE
+           ASSIGN TO WS-MASTER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOT_NUMBER_OUT
+           FILE STATUS IS WS-MASTER-STATUS.
+
+       SELECT LOT-ARCHIVE-FILE
+           ASSIGN TO "LOTARCH"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LOT-ARCH-STATUS.
+
+       SELECT EMP-FILE
+           ASSIGN TO 'D:\Files\Cobol\CS399\ESCABARTE2.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_NUMBER_OUT
+           FILE STATUS IS WS-EMP-STATUS.
+
+       SELECT DEP-ARCHIVE-FILE
+           ASSIGN TO "DEPARCH"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-DEP-ARCH-STATUS.
+
+       SELECT PRINT-FILE
+           ASSIGN TO "PURGERPT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MASTER-FILE
+           DATA RECORD IS OUTPUT-REC.
+
+       COPY "PROPREC.cpy".
+
+      ******************************************************************
+      * ARCH-LOT-REC - history copy of a closed-out lot, kept on
+      * LOTARCH after the lot itself is purged from MASTER-FILE.
+      ******************************************************************
+       FD LOT-ARCHIVE-FILE
+           DATA RECORD IS ARCH-LOT-REC.
+
+       01 ARCH-LOT-REC.
+           05 ARCH-LOT-NUMBER PIC 999999999.
+           05 ARCH-OWNER-NAME PIC A(26).
+           05 ARCH-OWNER-NAME-2 PIC A(26).
+           05 ARCH-ASSESSED-VAL PIC 999999V99.
+           05 ARCH-CLOSE-DATE PIC 9(8).
+
+       FD EMP-FILE
+           DATA RECORD IS NEW-FILE.
+
+       COPY "DEPREC.cpy".
+
+      ******************************************************************
+      * ARCH-DEP-REC - history copy of a closed-out deposit, kept on
+      * DEPARCH after the account itself is purged from EMP-FILE.
+      ******************************************************************
+       FD DEP-ARCHIVE-FILE
+           DATA RECORD IS ARCH-DEP-REC.
+
+       01 ARCH-DEP-REC.
+           05 ARCH-ACCOUNT-NUMBER PIC 99999.
+           05 ARCH-ACCOUNT-NAME PIC X(21).
+           05 ARCH-PRINCIPAL-AMOUNT PIC 999V99.
+           05 ARCH-YEARS-OF-DEPOSIT PIC 99.
+           05 ARCH-DEPOSIT-DATE PIC 9(8).
+           05 ARCH-MATURITY-DATE PIC 9(8).
+           05 ARCH-BRANCH-CODE PIC X(4).
+           05 ARCH-DEP-CLOSE-DATE PIC 9(8).
+
+       FD PRINT-FILE
+           DATA RECORD IS PRINT-REC.
+
+       01 PRINT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      * WS-MASTER-PATH DEFAULTS TO THE SHOP'S USUAL LOCATION BUT CAN BE
+      * OVERRIDDEN BY SETTING THE MASTERFILE ENVIRONMENT VARIABLE, THE
+      * SAME AS THE PROPERTY-MASTER MAINTENANCE PROGRAM.
+       01 WS-MASTER-PATH PIC X(100)
+           VALUE "C:\Users\Edison\Desktop\MP6\MASTER-FILE.DAT".
+       01 WS-ENV-MASTER-PATH PIC X(100) VALUE SPACES.
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-LOT-ARCH-STATUS PIC X(2).
+       01 WS-EMP-STATUS PIC X(2).
+       01 WS-DEP-ARCH-STATUS PIC X(2).
+       01 WS-PRINT-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE "N".
+       01 DASH-LINE PIC X(66) VALUE ALL "-".
+
+       01 WS-TODAY PIC 9(8) VALUE ZERO.
+
+       01 WS-LOT-SCANNED PIC 9(5) VALUE ZERO.
+       01 WS-LOT-PURGED PIC 9(5) VALUE ZERO.
+       01 WS-DEP-SCANNED PIC 9(5) VALUE ZERO.
+       01 WS-DEP-PURGED PIC 9(5) VALUE ZERO.
+       01 WS-LOT-SCANNED-ED PIC ZZ,ZZ9.
+       01 WS-LOT-PURGED-ED PIC ZZ,ZZ9.
+       01 WS-DEP-SCANNED-ED PIC ZZ,ZZ9.
+       01 WS-DEP-PURGED-ED PIC ZZ,ZZ9.
+
+      * WS-ERR-FILE-NAME/WS-ERR-STATUS ARE SET BY THE CHECK-xxx-STATUS
+      * PARAGRAPHS BELOW BEFORE PERFORMING ABEND-FILE-ERROR.
+       01 WS-ERR-FILE-NAME PIC X(20).
+       01 WS-ERR-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PURGE-LOTS.
+           PERFORM 3000-PURGE-DEPOSITS.
+           PERFORM 4000-FINISH.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-ENV-MASTER-PATH FROM ENVIRONMENT "MASTERFILE".
+           IF WS-ENV-MASTER-PATH NOT = SPACES
+               MOVE WS-ENV-MASTER-PATH TO WS-MASTER-PATH
+           END-IF.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE ZERO TO WS-LOT-SCANNED WS-LOT-PURGED
+               WS-DEP-SCANNED WS-DEP-PURGED.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "YEAR-END ARCHIVE/PURGE RUN" DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+      ******************************************************************
+      * 2000-PURGE-LOTS - every closed-out lot on MASTER-FILE is copied
+      * to LOTARCH and then deleted from the active master.
+      ******************************************************************
+       2000-PURGE-LOTS.
+           MOVE "N" TO WS-EOF.
+           OPEN I-O MASTER-FILE.
+           IF WS-MASTER-STATUS = "35"
+               DISPLAY "NO PROPERTY MASTER FILE ON HAND - NOTHING TO "
+                   "PURGE."
+           ELSE
+               PERFORM CHECK-MASTER-STATUS
+               OPEN OUTPUT LOT-ARCHIVE-FILE
+               PERFORM CHECK-LOT-ARCH-STATUS
+               PERFORM 2100-READ-LOT THRU 2100-READ-LOT-EXIT
+                   UNTIL WS-EOF = "Y"
+               CLOSE MASTER-FILE
+               CLOSE LOT-ARCHIVE-FILE
+           END-IF.
+
+       2100-READ-LOT.
+           READ MASTER-FILE NEXT RECORD
+           AT END
+               MOVE "Y" TO WS-EOF
+           NOT AT END
+               ADD 1 TO WS-LOT-SCANNED
+               IF LOT-CLOSED-OUT
+                   PERFORM 2110-ARCHIVE-LOT
+               END-IF
+           END-READ.
+           IF WS-MASTER-STATUS NOT = "00" AND
+               WS-MASTER-STATUS NOT = "10"
+               MOVE "MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-MASTER-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+       2100-READ-LOT-EXIT.
+           EXIT.
+
+       2110-ARCHIVE-LOT.
+           MOVE LOT_NUMBER_OUT TO ARCH-LOT-NUMBER.
+           MOVE OWNER_NAME_OUT TO ARCH-OWNER-NAME.
+           MOVE OWNER_NAME_2_OUT TO ARCH-OWNER-NAME-2.
+           MOVE ASSESSED_VAL_OUT TO ARCH-ASSESSED-VAL.
+           MOVE WS-TODAY TO ARCH-CLOSE-DATE.
+           WRITE ARCH-LOT-REC.
+           PERFORM CHECK-LOT-ARCH-STATUS.
+           DELETE MASTER-FILE RECORD
+               INVALID KEY
+                   MOVE "MASTER-FILE" TO WS-ERR-FILE-NAME
+                   MOVE WS-MASTER-STATUS TO WS-ERR-STATUS
+                   PERFORM ABEND-FILE-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOT-PURGED
+           END-DELETE.
+
+      ******************************************************************
+      * 3000-PURGE-DEPOSITS - every closed-out account on EMP-FILE is
+      * copied to DEPARCH and then deleted from the active file.
+      ******************************************************************
+       3000-PURGE-DEPOSITS.
+           MOVE "N" TO WS-EOF.
+           OPEN I-O EMP-FILE.
+           IF WS-EMP-STATUS = "35"
+               DISPLAY "NO DEPOSIT FILE ON HAND - NOTHING TO PURGE."
+           ELSE
+               PERFORM CHECK-EMP-STATUS
+               OPEN OUTPUT DEP-ARCHIVE-FILE
+               PERFORM CHECK-DEP-ARCH-STATUS
+               PERFORM 3100-READ-DEP THRU 3100-READ-DEP-EXIT
+                   UNTIL WS-EOF = "Y"
+               CLOSE EMP-FILE
+               CLOSE DEP-ARCHIVE-FILE
+           END-IF.
+
+       3100-READ-DEP.
+           READ EMP-FILE NEXT RECORD
+           AT END
+               MOVE "Y" TO WS-EOF
+           NOT AT END
+               ADD 1 TO WS-DEP-SCANNED
+               IF DEPOSIT-CLOSED-OUT
+                   PERFORM 3110-ARCHIVE-DEP
+               END-IF
+           END-READ.
+           IF WS-EMP-STATUS NOT = "00" AND WS-EMP-STATUS NOT = "10"
+               MOVE "EMP-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EMP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+       3100-READ-DEP-EXIT.
+           EXIT.
+
+       3110-ARCHIVE-DEP.
+           MOVE ACCOUNT_NUMBER_OUT TO ARCH-ACCOUNT-NUMBER.
+           MOVE ACCOUNT_NAME_OUT TO ARCH-ACCOUNT-NAME.
+           MOVE PRINCIPAL_AMOUNT_OUT TO ARCH-PRINCIPAL-AMOUNT.
+           MOVE YEARS_OF_DEPOSIT_OUT TO ARCH-YEARS-OF-DEPOSIT.
+           MOVE DEPOSIT-DATE-OUT TO ARCH-DEPOSIT-DATE.
+           MOVE MATURITY-DATE-OUT TO ARCH-MATURITY-DATE.
+           MOVE BRANCH-CODE-OUT TO ARCH-BRANCH-CODE.
+           MOVE WS-TODAY TO ARCH-DEP-CLOSE-DATE.
+           WRITE ARCH-DEP-REC.
+           PERFORM CHECK-DEP-ARCH-STATUS.
+           DELETE EMP-FILE RECORD
+               INVALID KEY
+                   MOVE "EMP-FILE" TO WS-ERR-FILE-NAME
+                   MOVE WS-EMP-STATUS TO WS-ERR-STATUS
+                   PERFORM ABEND-FILE-ERROR
+               NOT INVALID KEY
+                   ADD 1 TO WS-DEP-PURGED
+           END-DELETE.
+
+      ******************************************************************
+      * 4000-FINISH - prints the run summary and closes out.
+      ******************************************************************
+       4000-FINISH.
+           MOVE WS-LOT-SCANNED TO WS-LOT-SCANNED-ED.
+           MOVE WS-LOT-PURGED TO WS-LOT-PURGED-ED.
+           MOVE WS-DEP-SCANNED TO WS-DEP-SCANNED-ED.
+           MOVE WS-DEP-PURGED TO WS-DEP-PURGED-ED.
+           MOVE SPACES TO PRINT-REC.
+           STRING "LOTS SCANNED      : " WS-LOT-SCANNED-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "LOTS ARCHIVED     : " WS-LOT-PURGED-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "DEPOSITS SCANNED  : " WS-DEP-SCANNED-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "DEPOSITS ARCHIVED : " WS-DEP-PURGED-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           CLOSE PRINT-FILE.
+           DISPLAY "YEAR-END ARCHIVE/PURGE COMPLETE.".
+           DISPLAY "LOTS ARCHIVED     : " WS-LOT-PURGED.
+           DISPLAY "DEPOSITS ARCHIVED : " WS-DEP-PURGED.
+
+      ******************************************************************
+      * ABEND-FILE-ERROR - common stop point for any file operation
+      * that comes back with a status this program was not already
+      * expecting to handle.
+      ******************************************************************
+       ABEND-FILE-ERROR.
+           DISPLAY "*** FILE ERROR ON " WS-ERR-FILE-NAME.
+           DISPLAY "*** FILE STATUS = " WS-ERR-STATUS.
+           DISPLAY "YEAR-END PURGE TERMINATED - SEE FILE STATUS ABOVE.".
+           STOP RUN.
+
+       CHECK-MASTER-STATUS.
+           IF WS-MASTER-STATUS NOT = "00"
+               MOVE "MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-MASTER-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-LOT-ARCH-STATUS.
+           IF WS-LOT-ARCH-STATUS NOT = "00"
+               MOVE "LOT-ARCHIVE-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-LOT-ARCH-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-EMP-STATUS.
+           IF WS-EMP-STATUS NOT = "00"
+               MOVE "EMP-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EMP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-DEP-ARCH-STATUS.
+           IF WS-DEP-ARCH-STATUS NOT = "00"
+               MOVE "DEP-ARCHIVE-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-DEP-ARCH-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-PRINT-STATUS.
+           IF WS-PRINT-STATUS NOT = "00"
+               MOVE "PRINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-PRINT-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       END PROGRAM YEARPURG.
