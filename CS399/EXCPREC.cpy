@@ -0,0 +1,13 @@
+      ******************************************************************
+      * EXCPREC - shared exception-log record.  Any program that
+      * rejects a CREATE attempt (duplicate key, failed validation)
+      * appends one of these to EXCPFILE, so the night's rejections
+      * can be reviewed off one file the next morning instead of
+      * whatever happened to scroll off the screen at entry time.
+      ******************************************************************
+       01 EXCP-REC.
+           05 EXCP-DATE PIC 9(8).
+           05 EXCP-TIME PIC 9(8).
+           05 EXCP-SYSTEM PIC X(8).
+           05 EXCP-KEY PIC 9(9).
+           05 EXCP-REASON PIC X(40).
