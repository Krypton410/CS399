@@ -0,0 +1,11 @@
+      ******************************************************************
+      * OPERREC - shared operator sign-on table record.  OPER-ROLE "A"
+      * is authorized for CREATE/UPDATE/DELETE; "V" is view-only and
+      * may only use PRINT/inquiry options.
+      ******************************************************************
+       01 OPER-REC.
+           05 OPER-ID PIC X(8).
+           05 OPER-PASSWORD PIC X(8).
+           05 OPER-ROLE PIC X(1).
+               88 OPER-ROLE-AUTHORIZED VALUE "A".
+               88 OPER-ROLE-VIEW-ONLY VALUE "V".
