@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: End-of-day exception report - reads every rejected
+      *          CREATE attempt logged to EXCPFILE by the property
+      *          master and deposit entry programs and prints a short
+      *          listing of what was rejected and why, so the office
+      *          can review and correct bad entries the next morning.
+      *          EXCPFILE is cleared after the listing is printed so
+      *          the next day's run does not re-list entries already
+      *          reviewed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCPRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT EXCEPTION-FILE
+           ASSIGN TO "EXCPFILE"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXCP-STATUS.
+
+       SELECT PRINT-FILE
+           ASSIGN TO "EXCPPRINT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD EXCEPTION-FILE
+           DATA RECORD IS EXCP-REC.
+
+       COPY "EXCPREC.cpy".
+
+       FD PRINT-FILE
+           DATA RECORD IS PRINT-REC.
+
+       01 PRINT-REC PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXCP-STATUS PIC X(2).
+       01 WS-PRINT-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE "N".
+       01 WS-EXCP-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-EXCP-COUNT-ED PIC ZZ,ZZ9.
+       01 DASH-LINE PIC X(66) VALUE ALL "-".
+
+      * WS-ERR-FILE-NAME/WS-ERR-STATUS ARE SET BY THE CHECK-xxx-STATUS
+      * PARAGRAPHS BELOW BEFORE PERFORMING ABEND-FILE-ERROR.
+       01 WS-ERR-FILE-NAME PIC X(20).
+       01 WS-ERR-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-READ-EXCEPTION THRU 2000-READ-EXCEPTION-EXIT
+               UNTIL WS-EOF = "Y".
+           PERFORM 3000-FINISH.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE ZERO TO WS-EXCP-COUNT.
+           OPEN INPUT EXCEPTION-FILE.
+           IF WS-EXCP-STATUS = "35"
+               DISPLAY "NO EXCEPTIONS LOGGED - NOTHING TO REPORT."
+               STOP RUN
+           END-IF.
+           PERFORM CHECK-EXCP-STATUS.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM CHECK-PRINT-STATUS.
+           PERFORM 1100-WRITE-HEADER.
+
+       1100-WRITE-HEADER.
+           MOVE SPACES TO PRINT-REC.
+           STRING "END-OF-DAY EXCEPTION REPORT - REJECTED ENTRIES"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "DATE       TIME      SYSTEM    KEY        REASON"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+       2000-READ-EXCEPTION.
+           READ EXCEPTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF
+               NOT AT END
+                   ADD 1 TO WS-EXCP-COUNT
+                   PERFORM 2100-WRITE-DETAIL-LINE
+           END-READ.
+           IF WS-EXCP-STATUS NOT = "00" AND WS-EXCP-STATUS NOT = "10"
+               MOVE "EXCEPTION-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EXCP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+       2000-READ-EXCEPTION-EXIT.
+           EXIT.
+
+       2100-WRITE-DETAIL-LINE.
+           MOVE SPACES TO PRINT-REC.
+           STRING EXCP-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXCP-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXCP-SYSTEM DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXCP-KEY DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EXCP-REASON DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+       3000-FINISH.
+           MOVE WS-EXCP-COUNT TO WS-EXCP-COUNT-ED.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "EXCEPTIONS LISTED : " WS-EXCP-COUNT-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           CLOSE EXCEPTION-FILE.
+           CLOSE PRINT-FILE.
+           PERFORM 3100-CLEAR-EXCEPTION-FILE.
+           DISPLAY "EXCEPTION REPORT COMPLETE - " WS-EXCP-COUNT-ED
+               " ENTRIES LISTED.".
+
+      ******************************************************************
+      * 3100-CLEAR-EXCEPTION-FILE - today's rejections have now been
+      * printed for review, so the file is emptied out the same way
+      * DEPLIST's checkpoint file is cleared after a completed run.
+      ******************************************************************
+       3100-CLEAR-EXCEPTION-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM CHECK-EXCP-STATUS.
+           CLOSE EXCEPTION-FILE.
+
+       ABEND-FILE-ERROR.
+           DISPLAY "*** FILE ERROR ON " WS-ERR-FILE-NAME.
+           DISPLAY "*** FILE STATUS = " WS-ERR-STATUS.
+           DISPLAY "RUN TERMINATED - SEE FILE STATUS ABOVE.".
+           STOP RUN.
+
+       CHECK-EXCP-STATUS.
+           IF WS-EXCP-STATUS NOT = "00"
+               MOVE "EXCEPTION-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EXCP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-PRINT-STATUS.
+           IF WS-PRINT-STATUS NOT = "00"
+               MOVE "PRINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-PRINT-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       END PROGRAM EXCPRPT.
