@@ -11,10 +11,47 @@
        FILE-CONTROL.
 
        SELECT OUTPUT-FILE
-           ASSIGN TO "C:\Users\Edison\Desktop\MP6\MASTER-FILE.DAT"
-           ORGANISATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ASSIGN TO WS-MASTER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOT_NUMBER_OUT
            FILE STATUS IS WS-FILE-STATUS.
+
+       SELECT PRINT-FILE
+           ASSIGN TO "ROLLPRINT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRINT-STATUS.
+
+       SELECT HISTORY-FILE
+           ASSIGN TO "MASTHIST"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-HIST-STATUS.
+
+       SELECT AUDIT-FILE
+           ASSIGN TO "MASTAUD"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUD-STATUS.
+
+       SELECT EXCEPTION-FILE
+           ASSIGN TO "EXCPFILE"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXCP-STATUS.
+
+       SELECT OPERATOR-FILE
+           ASSIGN TO "OPERTAB"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OPER-STATUS.
+
+       SELECT CSV-FILE
+           ASSIGN TO "ROLLCSV"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CSV-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
@@ -22,19 +59,80 @@
        FD OUTPUT-FILE
            DATA RECORD IS OUTPUT-REC.
 
-       01 OUTPUT-REC.
-           05 LOT_NUMBER_OUT PIC 999999999.
-           05 SPACE-01 PIC X(3).
-           05 OWNER_NAME_OUT PIC A(26).
-           05 SPACE-02 PIC X(3).
-           05 ASSESSED_VAL_OUT PIC 999999V99.
-           05 SPACE-03 PIC X(4).
+       COPY "PROPREC.cpy".
+
+       FD PRINT-FILE
+           DATA RECORD IS PRINT-REC.
+
+       01 PRINT-REC PIC X(80).
+
+      ******************************************************************
+      * HISTORY-REC - one row per CREATE or UPDATE, so the assessor can
+      * see every valuation a lot has carried, not just the current one.
+      ******************************************************************
+       FD HISTORY-FILE
+           DATA RECORD IS HISTORY-REC.
+
+       01 HISTORY-REC.
+           05 HIST-LOT-NUMBER PIC 999999999.
+           05 HIST-YEAR PIC 9(4).
+           05 HIST-ASSESSED-VAL PIC 999999V99.
+           05 HIST-ACTION PIC X.
+
+      ******************************************************************
+      * AUDIT-REC - who did what to which lot and when, with the
+      * before/after assessed valuation, for CREATE, UPDATE and DELETE.
+      ******************************************************************
+       FD AUDIT-FILE
+           DATA RECORD IS AUDIT-REC.
+
+       01 AUDIT-REC.
+           05 AUD-TIMESTAMP PIC X(16).
+           05 AUD-OPERATOR-ID PIC X(8).
+           05 AUD-LOT-NUMBER PIC 999999999.
+           05 AUD-ACTION PIC X(6).
+           05 AUD-BEFORE-VAL PIC 999999V99.
+           05 AUD-AFTER-VAL PIC 999999V99.
+
+       FD EXCEPTION-FILE
+           DATA RECORD IS EXCP-REC.
+
+       COPY "EXCPREC.cpy".
+
+      ******************************************************************
+      * OPERATOR-FILE - shared sign-on table; self-seeds on first run
+      * the same way RATETAB does for DEPENTRY.
+      ******************************************************************
+       FD OPERATOR-FILE
+           DATA RECORD IS OPER-REC.
+
+       COPY "OPERREC.cpy".
+
+      ******************************************************************
+      * CSV-FILE - spreadsheet-ready copy of the assessment roll, so
+      * the county can pull it into a spreadsheet instead of having to
+      * retype the PRINT-FILE listing by hand.
+      ******************************************************************
+       FD CSV-FILE
+           DATA RECORD IS CSV-REC.
 
+       01 CSV-REC PIC X(100).
 
        WORKING-STORAGE SECTION.
+      ******************************************************************
+      * WS-MASTER-PATH defaults to the shop's usual location but can be
+      * overridden at run time by setting the MASTERFILE environment
+      * variable, so the same load module can point at a test master
+      * without recompiling.
+      ******************************************************************
+       01 WS-MASTER-PATH PIC X(100)
+           VALUE "C:\Users\Edison\Desktop\MP6\MASTER-FILE.DAT".
+       01 WS-ENV-MASTER-PATH PIC X(100) VALUE SPACES.
+
        01 INFORMATION.
            05 LOT_NUMBER PIC 999999999.
            05 OWNER_NAME PIC A(26).
+           05 OWNER_NAME_2 PIC A(26).
            05 ASSESSED_VAL PIC 999999V99.
 
        01 OPTION PIC 9.
@@ -42,54 +140,174 @@
        01 WS-FILE-STATUS PIC X(2).
        01 WS-EOF PIC X(1) VALUE "N".
 
+       01 UPDATE-LOT-NUMBER PIC 999999999.
+       01 WS-FOUND-SWITCH PIC X VALUE "N".
+           88 LOT-FOUND VALUE "Y".
+           88 LOT-NOT-FOUND VALUE "N".
+
+       01 WS-PRINT-STATUS PIC X(2).
+       01 WS-CSV-STATUS PIC X(2).
+       01 WS-PAGE-NO PIC 99 VALUE ZERO.
+       01 WS-LINES-ON-PAGE PIC 99 VALUE ZERO.
+       01 WS-LOT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-VAL-TOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-VAL-TOTAL-ED PIC ZZZ,ZZZ,ZZ9.99.
+       01 WS-LOT-COUNT-ED PIC ZZ,ZZ9.
+       01 DASH-LINE PIC X(66) VALUE ALL "-".
+
+       01 WS-CTL-EXPECTED-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CTL-EXPECTED-TOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-CTL-ACTUAL-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-CTL-ACTUAL-TOTAL PIC 9(8)V99 VALUE ZERO.
+
+       01 WS-HIST-STATUS PIC X(2).
+       01 WS-HIST-ACTION PIC X.
+       01 WS-CURRENT-DATE PIC 9(8) VALUE ZERO.
+
+       01 WS-AUD-STATUS PIC X(2).
+       01 WS-CURRENT-TIME PIC 9(8) VALUE ZERO.
+      * WS-OPERATOR-ID/WS-OPERATOR-ROLE ARE SET BY SIGN-ON BELOW; THE
+      * AUDIT TRAIL TAGS EACH ENTRY WITH WHOEVER IS SIGNED ON.
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-AUD-ACTION PIC X(6).
+       01 WS-AUD-LOT-NUMBER PIC 999999999.
+       01 WS-AUD-BEFORE-VAL PIC 999999V99.
+       01 WS-AUD-AFTER-VAL PIC 999999V99.
+
+      * WS-ERR-FILE-NAME/WS-ERR-STATUS ARE SET BY THE CHECK-xxx-STATUS
+      * PARAGRAPHS BELOW BEFORE PERFORMING ABEND-FILE-ERROR.
+       01 WS-ERR-FILE-NAME PIC X(20).
+       01 WS-ERR-STATUS PIC X(2).
+
+       01 WS-EXCP-STATUS PIC X(2).
+       01 WS-EXCP-KEY PIC 9(9).
+       01 WS-EXCP-REASON PIC X(40).
+
+      ******************************************************************
+      * OPERATOR SIGN-ON TABLE AND WORKING FIELDS
+      ******************************************************************
+       01 WS-OPER-STATUS PIC X(2).
+       01 WS-OPER-EOF PIC X VALUE "N".
+       01 WS-OPER-COUNT PIC 99 VALUE ZERO.
+       01 WS-OPER-TABLE.
+           05 WS-OPER-ENTRY OCCURS 20 TIMES INDEXED BY OP-IDX.
+               10 WS-OP-ID PIC X(8).
+               10 WS-OP-PASSWORD PIC X(8).
+               10 WS-OP-ROLE PIC X(1).
+       01 WS-SIGNON-ID PIC X(8) VALUE SPACES.
+       01 WS-SIGNON-PASSWORD PIC X(8) VALUE SPACES.
+       01 WS-SIGNON-SWITCH PIC X VALUE "N".
+           88 SIGNED-ON VALUE "Y".
+           88 NOT-SIGNED-ON VALUE "N".
+       01 WS-OPERATOR-ROLE PIC X(1) VALUE "V".
+           88 OPERATOR-AUTHORIZED VALUE "A".
+           88 OPERATOR-VIEW-ONLY VALUE "V".
+       01 WS-QUIT-SWITCH PIC X VALUE "N".
+           88 QUIT-REQUESTED VALUE "Y".
+
        SCREEN SECTION.
        01 DATA_SCREEN.
-           05 MENU.
+           05 PROP-MENU.
                10 VALUE "DATA SCREEN" BLANK SCREEN LINE 1 COL 30.
                10 VALUE "[1] CREATE MASTER FILE" LINE 3 COL 12.
                10 VALUE "[2] UPDATE MASTER FILE" LINE 5 COL 12.
                10 VALUE "[3] PRINT MASTER FILE" LINE 7 COL 12.
                10 VALUE "[4] QUIT" LINE 9 COL 12.
-               10 VALUE "ENTER OPTION: " LINE 11 COL 12.
+               10 VALUE "[5] DELETE LOT RECORD" LINE 10 COL 12.
+               10 VALUE "[6] LOOKUP ONE LOT" LINE 11 COL 12.
+               10 VALUE "ENTER OPTION: " LINE 12 COL 12.
 
            05 INFORMATION-SCREEN.
                10 VALUE "DATA SCREEN" BLANK SCREEN LINE 1 COL 30.
                10 VALUE "LOT NUMBER: " LINE 3 COL 12.
                10 VALUE "OWNER NAME: " LINE 5 COL 12.
+               10 VALUE "CO-OWNER NAME: " LINE 6 COL 12.
                10 VALUE "ASSESSED VALUATION: " LINE 7 COL 12.
+
+           05 UPDATE-LOOKUP-SCREEN.
+               10 VALUE "DATA SCREEN" BLANK SCREEN LINE 1 COL 30.
+               10 VALUE "LOT NUMBER TO UPDATE: " LINE 3 COL 12.
+
+           05 DELETE-LOOKUP-SCREEN.
+               10 VALUE "DATA SCREEN" BLANK SCREEN LINE 1 COL 30.
+               10 VALUE "LOT NUMBER TO DELETE: " LINE 3 COL 12.
+
+           05 INQUIRY-LOOKUP-SCREEN.
+               10 VALUE "DATA SCREEN" BLANK SCREEN LINE 1 COL 30.
+               10 VALUE "LOT NUMBER TO LOOK UP: " LINE 3 COL 12.
+
+           05 CONTROL-TOTAL-SCREEN.
+               10 VALUE "DATA SCREEN" BLANK SCREEN LINE 1 COL 30.
+               10 VALUE "BATCH CONTROL TOTALS FOR THIS CREATE SESSION"
+                   LINE 1 COL 18.
+               10 VALUE "EXPECTED LOT COUNT: " LINE 3 COL 12.
+               10 VALUE "EXPECTED ASSESSED VALUATION TOTAL: "
+                   LINE 5 COL 12.
            05 RESPOND.
                10 VALUE "C - TO CONTINUE" LINE 16 COL 30.
                10 VALUE "B - TO BACK" LINE 18 COL 30.
                10 VALUE "ENTER CHOICE : " LINE 20 COL 30.
 
+           05 SIGN-ON-SCREEN.
+               10 VALUE "PROPERTY MASTER SIGN-ON" BLANK SCREEN
+                   LINE 1 COL 28.
+               10 VALUE "OPERATOR ID : " LINE 3 COL 12.
+               10 VALUE "PASSWORD    : " LINE 5 COL 12.
+
 
        PROCEDURE DIVISION.
        MAINLINE.
 
-       OPEN OUTPUT OUTPUT-FILE.
-
-
+           ACCEPT WS-ENV-MASTER-PATH FROM ENVIRONMENT "MASTERFILE".
+           IF WS-ENV-MASTER-PATH NOT = SPACES
+               MOVE WS-ENV-MASTER-PATH TO WS-MASTER-PATH
+           END-IF.
 
+           PERFORM LOAD-OPERATOR-TABLE.
+           PERFORM SIGN-ON THRU SIGN-ON-EXIT UNTIL SIGNED-ON.
 
+       PERFORM A-50-INITIALIZE UNTIL QUIT-REQUESTED.
+       STOP RUN.
 
 
        A-50-INITIALIZE.
-           DISPLAY MENU.
+           DISPLAY PROP-MENU.
 
-           ACCEPT OPTION LINE 11 COL 27.
+           ACCEPT OPTION LINE 12 COL 27.
 
 
 
 
 
            IF OPTION = 1 THEN
-               PERFORM A-100-OPTION3-CREATE
+               IF OPERATOR-AUTHORIZED
+                   PERFORM A-100-OPTION3-CREATE
+               ELSE
+                   DISPLAY "NOT AUTHORIZED FOR THIS OPTION"
+                       LINE 14 COL 12
+               END-IF
            ELSE IF OPTION = 2 THEN
-               PERFORM B-200-OPTION3-UPDATE
+               IF OPERATOR-AUTHORIZED
+                   PERFORM B-200-OPTION3-UPDATE
+               ELSE
+                   DISPLAY "NOT AUTHORIZED FOR THIS OPTION"
+                       LINE 14 COL 12
+               END-IF
            ELSE IF  OPTION = 3 THEN
                PERFORM C-300-OPTION4-DISPLAY
            ELSE IF OPTION = 4 THEN
                PERFORM D-400-OPTION5-QUIT
+           ELSE IF OPTION = 5 THEN
+               IF OPERATOR-AUTHORIZED
+                   PERFORM E-500-OPTION-DELETE
+               ELSE
+                   DISPLAY "NOT AUTHORIZED FOR THIS OPTION"
+                       LINE 14 COL 12
+               END-IF
+           ELSE IF OPTION = 6 THEN
+               PERFORM F-600-OPTION-INQUIRY
+           ELSE
+               DISPLAY "INVALID OPTION, TRY AGAIN" LINE 14 COL 12
            END-IF.
 
 
@@ -102,62 +320,551 @@
 
            A-100-OPTION3-CREATE.
 
-
+           MOVE ZERO TO WS-CTL-EXPECTED-COUNT WS-CTL-EXPECTED-TOTAL
+               WS-CTL-ACTUAL-COUNT WS-CTL-ACTUAL-TOTAL.
+           DISPLAY CONTROL-TOTAL-SCREEN.
+           ACCEPT WS-CTL-EXPECTED-COUNT LINE 3 COL 46.
+           ACCEPT WS-CTL-EXPECTED-TOTAL LINE 5 COL 48.
+
+           OPEN I-O OUTPUT-FILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT OUTPUT-FILE
+               CLOSE OUTPUT-FILE
+               OPEN I-O OUTPUT-FILE
+           END-IF.
+           PERFORM CHECK-OUTPUT-STATUS.
+           MOVE " " TO OPTION_CREATE.
            PERFORM INNER-A100 UNTIL OPTION_CREATE = "B".
+           CLOSE OUTPUT-FILE.
+           PERFORM CONTROL-TOTAL-CHECK.
 
            INNER-A100.
            DISPLAY INFORMATION-SCREEN.
 
            ACCEPT LOT_NUMBER LINE 3 COL 40.
            ACCEPT OWNER_NAME LINE 5 COL 40.
+           ACCEPT OWNER_NAME_2 LINE 6 COL 40.
            ACCEPT ASSESSED_VAL LINE 7 COL 40.
 
            MOVE LOT_NUMBER TO LOT_NUMBER_OUT.
            MOVE "   " TO SPACE-01.
            MOVE OWNER_NAME TO OWNER_NAME_OUT.
            MOVE "   " TO SPACE-02.
+           MOVE OWNER_NAME_2 TO OWNER_NAME_2_OUT.
+           MOVE "   " TO SPACE-02B.
            MOVE ASSESSED_VAL TO ASSESSED_VAL_OUT.
            MOVE "    " TO SPACE-03.
+           MOVE "A" TO LOT-STATUS-OUT.
+
+           WRITE OUTPUT-REC
+               INVALID KEY
+                   DISPLAY "LOT ALREADY ON FILE - ENTRY REJECTED."
+                       LINE 9 COL 12
+                   MOVE LOT_NUMBER_OUT TO WS-EXCP-KEY
+                   MOVE "DUPLICATE LOT NUMBER ON CREATE" TO
+                       WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO WS-CTL-ACTUAL-COUNT
+                   ADD ASSESSED_VAL TO WS-CTL-ACTUAL-TOTAL
+                   MOVE "C" TO WS-HIST-ACTION
+                   PERFORM WRITE-HISTORY-RECORD
+                   MOVE "CREATE" TO WS-AUD-ACTION
+                   MOVE LOT_NUMBER_OUT TO WS-AUD-LOT-NUMBER
+                   MOVE ZERO TO WS-AUD-BEFORE-VAL
+                   MOVE ASSESSED_VAL_OUT TO WS-AUD-AFTER-VAL
+                   PERFORM WRITE-AUDIT-RECORD
+           END-WRITE.
 
-           WRITE OUTPUT-REC.
            DISPLAY RESPOND.
            ACCEPT OPTION_CREATE LINE 20 COL 45.
 
+       CONTROL-TOTAL-CHECK.
+           IF WS-CTL-ACTUAL-COUNT = WS-CTL-EXPECTED-COUNT AND
+               WS-CTL-ACTUAL-TOTAL = WS-CTL-EXPECTED-TOTAL
+               DISPLAY "CREATE SESSION IN BALANCE." LINE 14 COL 12
+           ELSE
+               DISPLAY "*** CREATE SESSION OUT OF BALANCE ***"
+                   LINE 14 COL 12
+               DISPLAY "EXPECTED COUNT/TOTAL VS ACTUAL:"
+                   LINE 15 COL 12
+               DISPLAY WS-CTL-EXPECTED-COUNT LINE 16 COL 12
+               DISPLAY WS-CTL-ACTUAL-COUNT LINE 16 COL 20
+               DISPLAY WS-CTL-EXPECTED-TOTAL LINE 17 COL 12
+               DISPLAY WS-CTL-ACTUAL-TOTAL LINE 17 COL 26
+           END-IF.
 
+      ******************************************************************
+      * WRITE-HISTORY-RECORD - append one valuation-history row for the
+      * lot just created or updated, onto MASTHIST.  Opened and closed
+      * per call, same as the duplicate-lot check above, so a CREATE
+      * batch or a single UPDATE can call it without managing the
+      * file's open state itself.
+      ******************************************************************
+       WRITE-HISTORY-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND HISTORY-FILE.
+           IF WS-HIST-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN EXTEND HISTORY-FILE
+           END-IF.
+           PERFORM CHECK-HIST-STATUS.
+           MOVE LOT_NUMBER_OUT TO HIST-LOT-NUMBER.
+           MOVE WS-CURRENT-DATE(1:4) TO HIST-YEAR.
+           MOVE ASSESSED_VAL_OUT TO HIST-ASSESSED-VAL.
+           MOVE WS-HIST-ACTION TO HIST-ACTION.
+           WRITE HISTORY-REC.
+           PERFORM CHECK-HIST-STATUS.
+           CLOSE HISTORY-FILE.
 
+      ******************************************************************
+      * WRITE-EXCEPTION-RECORD - append one rejected-entry row to
+      * EXCPFILE.  Caller sets WS-EXCP-KEY and WS-EXCP-REASON before
+      * performing this paragraph.
+      ******************************************************************
+       WRITE-EXCEPTION-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           END-IF.
+           PERFORM CHECK-EXCP-STATUS.
+           MOVE WS-CURRENT-DATE TO EXCP-DATE.
+           MOVE WS-CURRENT-TIME TO EXCP-TIME.
+           MOVE "PROPERTY" TO EXCP-SYSTEM.
+           MOVE WS-EXCP-KEY TO EXCP-KEY.
+           MOVE WS-EXCP-REASON TO EXCP-REASON.
+           WRITE EXCP-REC.
+           PERFORM CHECK-EXCP-STATUS.
+           CLOSE EXCEPTION-FILE.
 
-           IF OPTION_CREATE = "B" THEN
-               PERFORM A-50-INITIALIZE.
+      ******************************************************************
+      * WRITE-AUDIT-RECORD - append one audit row to MASTAUD.  Caller
+      * sets WS-AUD-ACTION, WS-AUD-LOT-NUMBER, WS-AUD-BEFORE-VAL and
+      * WS-AUD-AFTER-VAL before performing this paragraph.
+      ******************************************************************
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUD-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           PERFORM CHECK-AUD-STATUS.
+           MOVE SPACES TO AUD-TIMESTAMP.
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+               WS-CURRENT-TIME DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP.
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE WS-AUD-LOT-NUMBER TO AUD-LOT-NUMBER.
+           MOVE WS-AUD-ACTION TO AUD-ACTION.
+           MOVE WS-AUD-BEFORE-VAL TO AUD-BEFORE-VAL.
+           MOVE WS-AUD-AFTER-VAL TO AUD-AFTER-VAL.
+           WRITE AUDIT-REC.
+           PERFORM CHECK-AUD-STATUS.
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+      * ABEND-FILE-ERROR - common stop point for any file operation
+      * that comes back with a status the program was not already
+      * expecting to handle (duplicate key, not-found and the "35"
+      * file-not-found case are all dealt with where they occur; this
+      * is for everything else - disk full, permission denied and the
+      * like - where limping on would only corrupt the data further).
+      ******************************************************************
+       ABEND-FILE-ERROR.
+           DISPLAY "*** FILE ERROR ON " WS-ERR-FILE-NAME.
+           DISPLAY "*** FILE STATUS = " WS-ERR-STATUS.
+           DISPLAY "RUN TERMINATED - SEE FILE STATUS ABOVE.".
+           STOP RUN.
+
+       CHECK-OUTPUT-STATUS.
+           IF WS-FILE-STATUS NOT = "00"
+               MOVE "OUTPUT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-PRINT-STATUS.
+           IF WS-PRINT-STATUS NOT = "00"
+               MOVE "PRINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-PRINT-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-CSV-STATUS.
+           IF WS-CSV-STATUS NOT = "00"
+               MOVE "CSV-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-CSV-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-HIST-STATUS.
+           IF WS-HIST-STATUS NOT = "00"
+               MOVE "HISTORY-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-HIST-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-AUD-STATUS.
+           IF WS-AUD-STATUS NOT = "00"
+               MOVE "AUDIT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-AUD-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-EXCP-STATUS.
+           IF WS-EXCP-STATUS NOT = "00"
+               MOVE "EXCEPTION-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EXCP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
 
        B-200-OPTION3-UPDATE.
 
-           PERFORM INNER-A100 UNTIL OPTION_CREATE = "B".
+           OPEN I-O OUTPUT-FILE.
+           PERFORM CHECK-OUTPUT-STATUS.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           DISPLAY UPDATE-LOOKUP-SCREEN.
+           ACCEPT UPDATE-LOT-NUMBER LINE 3 COL 40.
+
+           MOVE UPDATE-LOT-NUMBER TO LOT_NUMBER_OUT.
+           READ OUTPUT-FILE KEY IS LOT_NUMBER_OUT
+               INVALID KEY
+                   SET LOT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET LOT-FOUND TO TRUE
+           END-READ.
+
+           IF LOT-FOUND AND LOT-CLOSED-OUT
+               DISPLAY "LOT ALREADY CLOSED OUT - CANNOT UPDATE."
+                   LINE 16 COL 12
+           ELSE IF LOT-FOUND
+               DISPLAY INFORMATION-SCREEN
+               DISPLAY OWNER_NAME_OUT LINE 5 COL 40
+               DISPLAY OWNER_NAME_2_OUT LINE 6 COL 40
+               DISPLAY ASSESSED_VAL_OUT LINE 7 COL 40
+               DISPLAY "ENTER NEW VALUES BELOW" LINE 9 COL 12
+               MOVE ASSESSED_VAL_OUT TO WS-AUD-BEFORE-VAL
+               ACCEPT OWNER_NAME LINE 5 COL 40
+               ACCEPT OWNER_NAME_2 LINE 6 COL 40
+               ACCEPT ASSESSED_VAL LINE 7 COL 40
+               MOVE OWNER_NAME TO OWNER_NAME_OUT
+               MOVE OWNER_NAME_2 TO OWNER_NAME_2_OUT
+               MOVE ASSESSED_VAL TO ASSESSED_VAL_OUT
+               REWRITE OUTPUT-REC
+               MOVE "U" TO WS-HIST-ACTION
+               PERFORM WRITE-HISTORY-RECORD
+               MOVE "UPDATE" TO WS-AUD-ACTION
+               MOVE LOT_NUMBER_OUT TO WS-AUD-LOT-NUMBER
+               MOVE ASSESSED_VAL_OUT TO WS-AUD-AFTER-VAL
+               PERFORM WRITE-AUDIT-RECORD
+               DISPLAY "LOT UPDATED." LINE 16 COL 12
+           ELSE
+               DISPLAY "LOT NUMBER NOT ON FILE." LINE 16 COL 12
+           END-IF.
 
+           DISPLAY RESPOND.
+           ACCEPT OPTION_CREATE LINE 20 COL 45.
 
+           CLOSE OUTPUT-FILE.
 
        C-300-OPTION4-DISPLAY.
+           MOVE "N" TO WS-EOF.
+           MOVE ZERO TO WS-LOT-COUNT WS-VAL-TOTAL WS-PAGE-NO
+               WS-LINES-ON-PAGE.
            OPEN INPUT OUTPUT-FILE.
-           *>PERFORM DISPLAY-INTEL.
+           PERFORM CHECK-OUTPUT-STATUS.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM CHECK-PRINT-STATUS.
+           OPEN OUTPUT CSV-FILE.
+           PERFORM CHECK-CSV-STATUS.
+           PERFORM WRITE-ROLL-HEADER.
+           PERFORM WRITE-CSV-HEADER.
            PERFORM DISPLAY-INTEL THRU READ-PARA-EXIT UNTIL WS-EOF = "Y".
+           PERFORM WRITE-ROLL-TOTAL.
            CLOSE OUTPUT-FILE.
+           CLOSE PRINT-FILE.
+           CLOSE CSV-FILE.
 
 
 
        D-400-OPTION5-QUIT.
+           SET QUIT-REQUESTED TO TRUE.
+
+       E-500-OPTION-DELETE.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           DISPLAY DELETE-LOOKUP-SCREEN.
+           ACCEPT UPDATE-LOT-NUMBER LINE 3 COL 40.
+
+           OPEN I-O OUTPUT-FILE.
+           PERFORM CHECK-OUTPUT-STATUS.
+           MOVE UPDATE-LOT-NUMBER TO LOT_NUMBER_OUT.
+           READ OUTPUT-FILE KEY IS LOT_NUMBER_OUT
+               INVALID KEY
+                   SET LOT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET LOT-FOUND TO TRUE
+                   MOVE LOT_NUMBER_OUT TO WS-AUD-LOT-NUMBER
+                   MOVE ASSESSED_VAL_OUT TO WS-AUD-BEFORE-VAL
+           END-READ.
+
+           IF LOT-FOUND AND LOT-CLOSED-OUT
+               DISPLAY "LOT ALREADY CLOSED OUT." LINE 16 COL 12
+           ELSE IF LOT-FOUND
+               MOVE "C" TO LOT-STATUS-OUT
+               REWRITE OUTPUT-REC
+                   INVALID KEY
+                       DISPLAY "LOT NUMBER NOT ON FILE." LINE 16 COL 12
+                   NOT INVALID KEY
+                       MOVE "DELETE" TO WS-AUD-ACTION
+                       MOVE ZERO TO WS-AUD-AFTER-VAL
+                       PERFORM WRITE-AUDIT-RECORD
+                       DISPLAY "LOT CLOSED OUT - HELD FOR YEAR-END "
+                           "ARCHIVE." LINE 16 COL 12
+               END-REWRITE
+           ELSE
+               DISPLAY "LOT NUMBER NOT ON FILE." LINE 16 COL 12
+           END-IF.
+
+           DISPLAY RESPOND.
+           ACCEPT OPTION_CREATE LINE 20 COL 45.
+
            CLOSE OUTPUT-FILE.
 
-           STOP RUN.
+       F-600-OPTION-INQUIRY.
+           MOVE "N" TO WS-FOUND-SWITCH.
+           DISPLAY INQUIRY-LOOKUP-SCREEN.
+           ACCEPT UPDATE-LOT-NUMBER LINE 3 COL 40.
+
+           OPEN INPUT OUTPUT-FILE.
+           PERFORM CHECK-OUTPUT-STATUS.
+           MOVE UPDATE-LOT-NUMBER TO LOT_NUMBER_OUT.
+           READ OUTPUT-FILE KEY IS LOT_NUMBER_OUT
+               INVALID KEY
+                   SET LOT-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET LOT-FOUND TO TRUE
+           END-READ.
+           CLOSE OUTPUT-FILE.
+
+           IF LOT-FOUND
+               DISPLAY INFORMATION-SCREEN
+               DISPLAY LOT_NUMBER_OUT LINE 3 COL 40
+               DISPLAY OWNER_NAME_OUT LINE 5 COL 40
+               DISPLAY OWNER_NAME_2_OUT LINE 6 COL 40
+               DISPLAY ASSESSED_VAL_OUT LINE 7 COL 40
+           ELSE
+               DISPLAY "LOT NUMBER NOT ON FILE." LINE 16 COL 12
+           END-IF.
+
+           DISPLAY RESPOND.
+           ACCEPT OPTION_CREATE LINE 20 COL 45.
 
        DISPLAY-INTEL.
            MOVE ZERO TO LOT_NUMBER_OUT.
-           READ OUTPUT-FILE
+           READ OUTPUT-FILE NEXT RECORD
            AT END
-           MOVE 'Y' TO WS-EOF
+               MOVE 'Y' TO WS-EOF
            NOT AT END
-
-           DISPLAY '---- ', OUTPUT-REC
+               IF LOT-ACTIVE-OUT
+                   ADD 1 TO WS-LOT-COUNT
+                   ADD ASSESSED_VAL_OUT TO WS-VAL-TOTAL
+                   IF WS-LINES-ON-PAGE >= 20
+                       PERFORM WRITE-ROLL-HEADER
+                   END-IF
+                   PERFORM WRITE-ROLL-DETAIL
+                   PERFORM WRITE-CSV-DETAIL
+                   DISPLAY '---- ', OUTPUT-REC
+               END-IF
            END-READ.
+           IF WS-FILE-STATUS NOT = "00" AND WS-FILE-STATUS NOT = "10"
+               MOVE "OUTPUT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-FILE-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
 
        READ-PARA-EXIT.
            EXIT.
+
+       WRITE-ROLL-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-LINES-ON-PAGE.
+           MOVE SPACES TO PRINT-REC.
+           STRING "COUNTY ASSESSOR - REAL PROPERTY ASSESSMENT ROLL"
+               DELIMITED BY SIZE
+               "     PAGE " DELIMITED BY SIZE
+               WS-PAGE-NO DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "LOT NUMBER   OWNER NAME                 CO-OWNER"
+               DELIMITED BY SIZE
+               "               ASSESSED VALUATION"
+               DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+       WRITE-ROLL-DETAIL.
+           MOVE SPACES TO PRINT-REC.
+           STRING LOT_NUMBER_OUT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               OWNER_NAME_OUT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               OWNER_NAME_2_OUT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               ASSESSED_VAL_OUT DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       WRITE-ROLL-TOTAL.
+           MOVE WS-LOT-COUNT TO WS-LOT-COUNT-ED.
+           MOVE WS-VAL-TOTAL TO WS-VAL-TOTAL-ED.
+           MOVE SPACES TO PRINT-REC.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL LOTS ON ROLL    : " WS-LOT-COUNT-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL ASSESSED VALUE  : " WS-VAL-TOTAL-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+      ******************************************************************
+      * WRITE-CSV-HEADER/WRITE-CSV-DETAIL - comma-separated twin of the
+      * assessment roll written above, so the roll can be opened
+      * directly in a spreadsheet instead of being retyped off
+      * ROLLPRINT.
+      ******************************************************************
+       WRITE-CSV-HEADER.
+           MOVE SPACES TO CSV-REC.
+           STRING "LOT NUMBER,OWNER NAME,CO-OWNER,ASSESSED VALUATION"
+               DELIMITED BY SIZE INTO CSV-REC.
+           WRITE CSV-REC.
+           PERFORM CHECK-CSV-STATUS.
+
+       WRITE-CSV-DETAIL.
+           MOVE SPACES TO CSV-REC.
+           STRING LOT_NUMBER_OUT DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               OWNER_NAME_OUT DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               OWNER_NAME_2_OUT DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ASSESSED_VAL_OUT DELIMITED BY SIZE
+               INTO CSV-REC.
+           WRITE CSV-REC.
+           PERFORM CHECK-CSV-STATUS.
+
+      ******************************************************************
+      * LOAD-OPERATOR-TABLE - reads OPERTAB into memory once at
+      * startup. If the shop has never set up the sign-on table yet,
+      * seed it with a starter operator and clerk account, so OPERTAB
+      * exists on disk afterward for someone to edit.
+      ******************************************************************
+       LOAD-OPERATOR-TABLE.
+           OPEN INPUT OPERATOR-FILE.
+           IF WS-OPER-STATUS = "35"
+               PERFORM WRITE-DEFAULT-OPERATOR-TABLE
+               OPEN INPUT OPERATOR-FILE
+           END-IF.
+           PERFORM CHECK-OPER-STATUS.
+           PERFORM LOAD-OPERATOR-ENTRY THRU LOAD-OPERATOR-ENTRY-EXIT
+               UNTIL WS-OPER-EOF = "Y".
+           CLOSE OPERATOR-FILE.
+
+       LOAD-OPERATOR-ENTRY.
+           READ OPERATOR-FILE
+               AT END
+                   MOVE "Y" TO WS-OPER-EOF
+               NOT AT END
+                   ADD 1 TO WS-OPER-COUNT
+                   SET OP-IDX TO WS-OPER-COUNT
+                   MOVE OPER-ID TO WS-OP-ID(OP-IDX)
+                   MOVE OPER-PASSWORD TO WS-OP-PASSWORD(OP-IDX)
+                   MOVE OPER-ROLE TO WS-OP-ROLE(OP-IDX)
+           END-READ.
+       LOAD-OPERATOR-ENTRY-EXIT.
+           EXIT.
+
+       WRITE-DEFAULT-OPERATOR-TABLE.
+           OPEN OUTPUT OPERATOR-FILE.
+           MOVE "OPER1" TO OPER-ID.
+           MOVE "OPER1PW" TO OPER-PASSWORD.
+           MOVE "A" TO OPER-ROLE.
+           WRITE OPER-REC.
+           MOVE "CLERK1" TO OPER-ID.
+           MOVE "CLERK1PW" TO OPER-PASSWORD.
+           MOVE "V" TO OPER-ROLE.
+           WRITE OPER-REC.
+           CLOSE OPERATOR-FILE.
+
+       CHECK-OPER-STATUS.
+           IF WS-OPER-STATUS NOT = "00"
+               MOVE "OPERATOR-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-OPER-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+      ******************************************************************
+      * SIGN-ON - requires a valid operator ID/password before the
+      * property master menu is shown; sets WS-OPERATOR-ID and
+      * WS-OPERATOR-ROLE for the rest of the run.
+      ******************************************************************
+       SIGN-ON.
+           DISPLAY SIGN-ON-SCREEN.
+           ACCEPT WS-SIGNON-ID LINE 3 COL 28.
+           ACCEPT WS-SIGNON-PASSWORD LINE 5 COL 28.
+           PERFORM LOOKUP-OPERATOR.
+           IF NOT SIGNED-ON
+               DISPLAY "INVALID OPERATOR ID OR PASSWORD, TRY AGAIN"
+                   LINE 7 COL 12
+           END-IF.
+       SIGN-ON-EXIT.
+           EXIT.
+
+       LOOKUP-OPERATOR.
+           SET OP-IDX TO 1.
+           SET NOT-SIGNED-ON TO TRUE.
+           PERFORM LOOKUP-OPERATOR-SCAN THRU LOOKUP-OPERATOR-SCAN-EXIT
+               UNTIL OP-IDX > WS-OPER-COUNT OR SIGNED-ON.
+
+       LOOKUP-OPERATOR-SCAN.
+           IF WS-SIGNON-ID = WS-OP-ID(OP-IDX) AND
+               WS-SIGNON-PASSWORD = WS-OP-PASSWORD(OP-IDX)
+               SET SIGNED-ON TO TRUE
+               MOVE WS-OP-ID(OP-IDX) TO WS-OPERATOR-ID
+               MOVE WS-OP-ROLE(OP-IDX) TO WS-OPERATOR-ROLE
+           ELSE
+               SET OP-IDX UP BY 1
+           END-IF.
+       LOOKUP-OPERATOR-SCAN-EXIT.
+           EXIT.
+
        END PROGRAM ESCABARTE.
