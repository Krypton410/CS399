@@ -0,0 +1,417 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch driver - runs the property assessment
+      *          roll and the deposit listing back to back against the
+      *          same master files the interactive programs maintain,
+      *          and appends one run-log record (start/end time, the
+      *          record counts each report processed, and a completion
+      *          status) so the office has a single operations record
+      *          for the night instead of two unrelated program runs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT MASTER-FILE
+           ASSIGN TO WS-MASTER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LOT_NUMBER_OUT
+           FILE STATUS IS WS-MASTER-STATUS.
+
+       SELECT PRINT-FILE
+           ASSIGN TO "ROLLPRINT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PRINT-STATUS.
+
+       SELECT EMP-FILE
+           ASSIGN TO 'D:\Files\Cobol\CS399\ESCABARTE2.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_NUMBER_OUT
+           FILE STATUS IS WS-EMP-STATUS.
+
+       SELECT DEP-PRINT-FILE
+           ASSIGN TO "DEPLISTPRT"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-DEP-PRINT-STATUS.
+
+       SELECT RUN-LOG-FILE
+           ASSIGN TO "NIGHTLOG"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD MASTER-FILE
+           DATA RECORD IS OUTPUT-REC.
+
+       COPY "PROPREC.cpy".
+
+       FD PRINT-FILE
+           DATA RECORD IS PRINT-REC.
+
+       01 PRINT-REC PIC X(80).
+
+       FD EMP-FILE
+           DATA RECORD IS NEW-FILE.
+
+       COPY "DEPREC.cpy".
+
+       FD DEP-PRINT-FILE
+           DATA RECORD IS DEP-PRINT-REC.
+
+       01 DEP-PRINT-REC PIC X(80).
+
+      ******************************************************************
+      * LOG-REC - one row per night's run, appended to NIGHTLOG so the
+      * office keeps a running history of every batch run rather than
+      * just the latest one.
+      ******************************************************************
+       FD RUN-LOG-FILE
+           DATA RECORD IS LOG-REC.
+
+       01 LOG-REC.
+           05 LOG-RUN-DATE PIC 9(8).
+           05 LOG-START-TIME PIC 9(8).
+           05 LOG-END-TIME PIC 9(8).
+           05 LOG-PROP-COUNT PIC 9(5).
+           05 LOG-DEP-COUNT PIC 9(5).
+           05 LOG-STATUS PIC X(8).
+
+       WORKING-STORAGE SECTION.
+      * WS-MASTER-PATH DEFAULTS TO THE SHOP'S USUAL LOCATION BUT CAN BE
+      * OVERRIDDEN BY SETTING THE MASTERFILE ENVIRONMENT VARIABLE, THE
+      * SAME AS THE PROPERTY-MASTER MAINTENANCE PROGRAM.
+       01 WS-MASTER-PATH PIC X(100)
+           VALUE "C:\Users\Edison\Desktop\MP6\MASTER-FILE.DAT".
+       01 WS-ENV-MASTER-PATH PIC X(100) VALUE SPACES.
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-PRINT-STATUS PIC X(2).
+       01 WS-EMP-STATUS PIC X(2).
+       01 WS-DEP-PRINT-STATUS PIC X(2).
+       01 WS-LOG-STATUS PIC X(2).
+       01 WS-EOF PIC X(1) VALUE "N".
+       01 DASH-LINE PIC X(66) VALUE ALL "-".
+
+       01 WS-LOT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-VAL-TOTAL PIC 9(8)V99 VALUE ZERO.
+       01 WS-LOT-COUNT-ED PIC ZZ,ZZ9.
+       01 WS-VAL-TOTAL-ED PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-ACCOUNT-COUNT PIC 9(5) VALUE ZERO.
+       01 WS-PRINCIPAL-TOTAL PIC 9(7)V99 VALUE ZERO.
+       01 WS-INTEREST-TOTAL PIC 9(7)V99 VALUE ZERO.
+       01 WS-INTEREST-WORK PIC 999V99.
+       01 WS-ACCOUNT-COUNT-ED PIC ZZ,ZZ9.
+       01 WS-PRINCIPAL-TOTAL-ED PIC ZZZ,ZZ9.99.
+       01 WS-INTEREST-TOTAL-ED PIC ZZZ,ZZ9.99.
+
+       01 WS-RUN-DATE PIC 9(8) VALUE ZERO.
+       01 WS-START-TIME PIC 9(8) VALUE ZERO.
+       01 WS-END-TIME PIC 9(8) VALUE ZERO.
+       01 WS-RUN-STATUS PIC X(8) VALUE "NORMAL".
+
+      * WS-ERR-FILE-NAME/WS-ERR-STATUS ARE SET BY THE CHECK-xxx-STATUS
+      * PARAGRAPHS BELOW BEFORE PERFORMING ABEND-FILE-ERROR.
+       01 WS-ERR-FILE-NAME PIC X(20).
+       01 WS-ERR-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-RUN-PROPERTY-REPORT.
+           PERFORM 3000-RUN-DEPOSIT-REPORT.
+           PERFORM 4000-FINISH.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-ENV-MASTER-PATH FROM ENVIRONMENT "MASTERFILE".
+           IF WS-ENV-MASTER-PATH NOT = SPACES
+               MOVE WS-ENV-MASTER-PATH TO WS-MASTER-PATH
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-START-TIME FROM TIME.
+           MOVE "NORMAL" TO WS-RUN-STATUS.
+           MOVE ZERO TO WS-LOT-COUNT WS-VAL-TOTAL WS-ACCOUNT-COUNT
+               WS-PRINCIPAL-TOTAL WS-INTEREST-TOTAL.
+
+      ******************************************************************
+      * 2000-RUN-PROPERTY-REPORT - the same assessment-roll report the
+      * property master menu's PRINT option produces, run here against
+      * the same master file and page layout.
+      ******************************************************************
+       2000-RUN-PROPERTY-REPORT.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT MASTER-FILE.
+           PERFORM CHECK-MASTER-STATUS.
+           OPEN OUTPUT PRINT-FILE.
+           PERFORM CHECK-PRINT-STATUS.
+           PERFORM 2100-WRITE-ROLL-HEADER.
+           PERFORM 2200-READ-MASTER THRU 2200-READ-MASTER-EXIT
+               UNTIL WS-EOF = "Y".
+           PERFORM 2300-WRITE-ROLL-TOTAL.
+           CLOSE MASTER-FILE.
+           CLOSE PRINT-FILE.
+
+       2100-WRITE-ROLL-HEADER.
+           MOVE SPACES TO PRINT-REC.
+           STRING "COUNTY ASSESSOR - REAL PROPERTY ASSESSMENT ROLL"
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "LOT NUMBER   OWNER NAME                 CO-OWNER"
+               DELIMITED BY SIZE
+               "               ASSESSED VALUATION"
+               DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+       2200-READ-MASTER.
+           READ MASTER-FILE NEXT RECORD
+           AT END
+               MOVE "Y" TO WS-EOF
+           NOT AT END
+               IF LOT-ACTIVE-OUT
+                   ADD 1 TO WS-LOT-COUNT
+                   ADD ASSESSED_VAL_OUT TO WS-VAL-TOTAL
+                   PERFORM 2210-WRITE-ROLL-DETAIL
+               END-IF
+           END-READ.
+           IF WS-MASTER-STATUS NOT = "00" AND
+               WS-MASTER-STATUS NOT = "10"
+               MOVE "MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-MASTER-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+       2200-READ-MASTER-EXIT.
+           EXIT.
+
+       2210-WRITE-ROLL-DETAIL.
+           MOVE SPACES TO PRINT-REC.
+           STRING LOT_NUMBER_OUT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               OWNER_NAME_OUT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               OWNER_NAME_2_OUT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               ASSESSED_VAL_OUT DELIMITED BY SIZE
+               INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+       2300-WRITE-ROLL-TOTAL.
+           MOVE WS-LOT-COUNT TO WS-LOT-COUNT-ED.
+           MOVE WS-VAL-TOTAL TO WS-VAL-TOTAL-ED.
+           MOVE DASH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL LOTS ON ROLL    : " WS-LOT-COUNT-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+           MOVE SPACES TO PRINT-REC.
+           STRING "TOTAL ASSESSED VALUE  : " WS-VAL-TOTAL-ED
+               DELIMITED BY SIZE INTO PRINT-REC.
+           WRITE PRINT-REC.
+           PERFORM CHECK-PRINT-STATUS.
+
+      ******************************************************************
+      * 3000-RUN-DEPOSIT-REPORT - the same account listing the deposit
+      * listing program produces, written here to DEPLISTPRT instead
+      * of the console/3270 screen since an unattended night run has
+      * nobody at a terminal to read it.
+      ******************************************************************
+       3000-RUN-DEPOSIT-REPORT.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT EMP-FILE.
+           PERFORM CHECK-EMP-STATUS.
+           OPEN OUTPUT DEP-PRINT-FILE.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+           PERFORM 3100-WRITE-DEP-HEADER.
+           PERFORM 3200-READ-EMP THRU 3200-READ-EMP-EXIT
+               UNTIL WS-EOF = "Y".
+           PERFORM 3300-WRITE-DEP-TOTAL.
+           CLOSE EMP-FILE.
+           CLOSE DEP-PRINT-FILE.
+
+       3100-WRITE-DEP-HEADER.
+           MOVE SPACES TO DEP-PRINT-REC.
+           STRING "TIME DEPOSIT LISTING" DELIMITED BY SIZE
+               INTO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+           MOVE SPACES TO DEP-PRINT-REC.
+           STRING "ACCOUNT  NAME                  PRINCIPAL    YEARS"
+               DELIMITED BY SIZE
+               "  RATE  INTEREST   BRANCH" DELIMITED BY SIZE
+               INTO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+           MOVE DASH-LINE TO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+
+       3200-READ-EMP.
+           READ EMP-FILE NEXT RECORD
+           AT END
+               MOVE "Y" TO WS-EOF
+           NOT AT END
+               IF DEPOSIT-ACTIVE-OUT
+                   ADD 1 TO WS-ACCOUNT-COUNT
+                   ADD PRINCIPAL_AMOUNT_OUT TO WS-PRINCIPAL-TOTAL
+                   MOVE INTEREST-OUT TO WS-INTEREST-WORK
+                   ADD WS-INTEREST-WORK TO WS-INTEREST-TOTAL
+                   PERFORM 3210-WRITE-DEP-DETAIL
+               END-IF
+           END-READ.
+           IF WS-EMP-STATUS NOT = "00" AND WS-EMP-STATUS NOT = "10"
+               MOVE "EMP-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EMP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+       3200-READ-EMP-EXIT.
+           EXIT.
+
+       3210-WRITE-DEP-DETAIL.
+           MOVE SPACES TO DEP-PRINT-REC.
+           STRING ACCOUNT_NUMBER_OUT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               ACCOUNT_NAME_OUT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               PRINCIPAL_AMOUNT_OUT DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               YEARS_OF_DEPOSIT_OUT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               PERCENT-OUT DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               WS-INTEREST-WORK DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               BRANCH-CODE-OUT DELIMITED BY SIZE
+               INTO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+
+       3300-WRITE-DEP-TOTAL.
+           MOVE WS-ACCOUNT-COUNT TO WS-ACCOUNT-COUNT-ED.
+           MOVE WS-PRINCIPAL-TOTAL TO WS-PRINCIPAL-TOTAL-ED.
+           MOVE WS-INTEREST-TOTAL TO WS-INTEREST-TOTAL-ED.
+           MOVE DASH-LINE TO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+           MOVE SPACES TO DEP-PRINT-REC.
+           STRING "ACCOUNTS LISTED  : " WS-ACCOUNT-COUNT-ED
+               DELIMITED BY SIZE INTO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+           MOVE SPACES TO DEP-PRINT-REC.
+           STRING "TOTAL PRINCIPAL  : " WS-PRINCIPAL-TOTAL-ED
+               DELIMITED BY SIZE INTO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+           MOVE SPACES TO DEP-PRINT-REC.
+           STRING "TOTAL INTEREST   : " WS-INTEREST-TOTAL-ED
+               DELIMITED BY SIZE INTO DEP-PRINT-REC.
+           WRITE DEP-PRINT-REC.
+           PERFORM CHECK-DEP-PRINT-STATUS.
+
+      ******************************************************************
+      * 4000-FINISH - appends this run's record to NIGHTLOG so the
+      * office keeps one operations history across every night's run.
+      ******************************************************************
+       4000-FINISH.
+           ACCEPT WS-END-TIME FROM TIME.
+           OPEN EXTEND RUN-LOG-FILE.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT RUN-LOG-FILE
+               CLOSE RUN-LOG-FILE
+               OPEN EXTEND RUN-LOG-FILE
+           END-IF.
+           PERFORM CHECK-LOG-STATUS.
+           MOVE WS-RUN-DATE TO LOG-RUN-DATE.
+           MOVE WS-START-TIME TO LOG-START-TIME.
+           MOVE WS-END-TIME TO LOG-END-TIME.
+           MOVE WS-LOT-COUNT TO LOG-PROP-COUNT.
+           MOVE WS-ACCOUNT-COUNT TO LOG-DEP-COUNT.
+           MOVE WS-RUN-STATUS TO LOG-STATUS.
+           WRITE LOG-REC.
+           PERFORM CHECK-LOG-STATUS.
+           CLOSE RUN-LOG-FILE.
+           DISPLAY "NIGHTLY BATCH RUN COMPLETE - " WS-RUN-STATUS.
+           DISPLAY "LOTS PROCESSED     : " WS-LOT-COUNT.
+           DISPLAY "ACCOUNTS PROCESSED : " WS-ACCOUNT-COUNT.
+
+      ******************************************************************
+      * ABEND-FILE-ERROR - common stop point for any file operation
+      * that comes back with a status this program was not already
+      * expecting to handle (end of file and the log-file-not-existing-
+      * yet case are both dealt with where they occur). NIGHTLOG still
+      * gets this run's record - with WS-RUN-STATUS marked ABEND - so a
+      * bad night shows up in the operations log, not just on whatever
+      * console nobody was watching. RUN-LOG-FILE's own failures skip
+      * the re-entry into 4000-FINISH, since that paragraph is what
+      * would be failing.
+      ******************************************************************
+       ABEND-FILE-ERROR.
+           DISPLAY "*** FILE ERROR ON " WS-ERR-FILE-NAME.
+           DISPLAY "*** FILE STATUS = " WS-ERR-STATUS.
+           DISPLAY "NIGHTLY RUN TERMINATED - SEE FILE STATUS ABOVE.".
+           MOVE "ABEND" TO WS-RUN-STATUS.
+           IF WS-ERR-FILE-NAME NOT = "RUN-LOG-FILE"
+               PERFORM 4000-FINISH
+           END-IF.
+           STOP RUN.
+
+       CHECK-MASTER-STATUS.
+           IF WS-MASTER-STATUS NOT = "00"
+               MOVE "MASTER-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-MASTER-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-PRINT-STATUS.
+           IF WS-PRINT-STATUS NOT = "00"
+               MOVE "PRINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-PRINT-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-EMP-STATUS.
+           IF WS-EMP-STATUS NOT = "00"
+               MOVE "EMP-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EMP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-DEP-PRINT-STATUS.
+           IF WS-DEP-PRINT-STATUS NOT = "00"
+               MOVE "DEP-PRINT-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-DEP-PRINT-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       CHECK-LOG-STATUS.
+           IF WS-LOG-STATUS NOT = "00"
+               MOVE "RUN-LOG-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-LOG-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
+
+       END PROGRAM NIGHTRUN.
