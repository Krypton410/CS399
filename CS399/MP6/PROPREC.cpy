@@ -0,0 +1,18 @@
+      ******************************************************************
+      * PROPREC - Real property assessment master record layout.
+      * Shared by the property-master maintenance program and any
+      * batch program that reads MASTER-FILE.DAT (tax billing, year-end
+      * archive, and so on) so the two never drift apart.
+      ******************************************************************
+       01 OUTPUT-REC.
+           05 LOT_NUMBER_OUT PIC 999999999.
+           05 SPACE-01 PIC X(3).
+           05 OWNER_NAME_OUT PIC A(26).
+           05 SPACE-02 PIC X(3).
+           05 OWNER_NAME_2_OUT PIC A(26).
+           05 SPACE-02B PIC X(3).
+           05 ASSESSED_VAL_OUT PIC 999999V99.
+           05 SPACE-03 PIC X(4).
+           05 LOT-STATUS-OUT PIC X(1).
+               88 LOT-ACTIVE-OUT VALUE "A".
+               88 LOT-CLOSED-OUT VALUE "C".
