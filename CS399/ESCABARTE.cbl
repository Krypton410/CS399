@@ -5,18 +5,134 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DEPENTRY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPFILE ASSIGN TO
+           'D:\Files\Cobol\CS399\ESCABARTE2.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACCOUNT_NUMBER_OUT
+           FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT RATE-FILE ASSIGN TO "RATETAB"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-RATE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPFILE"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT OPERATOR-FILE ASSIGN TO "OPERTAB"
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-OPER-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD EMPFILE
+           DATA RECORD IS NEW-FILE.
+
+       COPY "DEPREC.cpy".
+
+       FD EXCEPTION-FILE
+           DATA RECORD IS EXCP-REC.
+
+       COPY "EXCPREC.cpy".
+
+      ******************************************************************
+      * OPERATOR-FILE - shared sign-on table; self-seeds on first run.
+      ******************************************************************
+       FD OPERATOR-FILE
+           DATA RECORD IS OPER-REC.
+
+       COPY "OPERREC.cpy".
+
+      ******************************************************************
+      * RATE-REC - one promotional-rate band per record, so the shop
+      * can change the deposit rate table without recompiling DEPENTRY.
+      * Matched top-down: the first row whose minimums the account
+      * clears wins, so put the most specific rows first.
+      ******************************************************************
+       FD RATE-FILE
+           DATA RECORD IS RATE-REC.
+
+       01 RATE-REC.
+           05 RT-MIN-PRINCIPAL PIC 999V99.
+           05 RT-MIN-YEARS PIC 99.
+           05 RT-RATE PIC V99.
+           05 RT-PERCENT PIC X(3).
+
        WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-RATE-STATUS PIC X(2).
+       01 WS-RATE-EOF PIC X VALUE "N".
+       01 WS-RATE-COUNT PIC 99 VALUE ZERO.
+       01 WS-RATE-FOUND-SWITCH PIC X VALUE "N".
+           88 RATE-FOUND VALUE "Y".
+           88 RATE-NOT-FOUND VALUE "N".
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY OCCURS 20 TIMES INDEXED BY RT-IDX.
+               10 WS-RT-MIN-PRINCIPAL PIC 999V99.
+               10 WS-RT-MIN-YEARS PIC 99.
+               10 WS-RT-RATE PIC V99.
+               10 WS-RT-PERCENT PIC X(3).
        01 RECORD_INPUT.
            05 ACCOUNT_NUMBER PIC 99999.
            05 ACCOUNT_NAME PIC X(21).
            05 PRINCIPAL_AMOUNT PIC 999V99.
            05 YEARS_OF_DEPOSIT PIC 99.
+           05 DEPOSIT_DATE PIC 9(8).
        01 CHOICE.
            05 THE_CHOICE PIC X VALUE SPACES.
        01 INTEREST PIC 999V99.
+       01 WS-RATE PIC V99.
+       01 WS-PERCENT PIC X(3).
+       01 WS-DEPOSIT-YEAR PIC 9(4).
+       01 WS-MATURITY-YEAR PIC 9(4).
+       01 WS-MATURITY-DATE PIC 9(8).
+       01 WS-BRANCH-CODE PIC X(4) VALUE "0001".
+       01 WS-ENV-BRANCH-CODE PIC X(4) VALUE SPACES.
+       01 WS-ENTRY-VALID-SWITCH PIC X VALUE "N".
+           88 ENTRY-VALID VALUE "Y".
+           88 ENTRY-INVALID VALUE "N".
+       01 WS-DUPLICATE-SWITCH PIC X VALUE "N".
+           88 DUPLICATE-ACCOUNT VALUE "Y".
+           88 NOT-DUPLICATE-ACCOUNT VALUE "N".
+       01 WS-EXCP-STATUS PIC X(2).
+       01 WS-EXCP-KEY PIC 9(9).
+       01 WS-EXCP-REASON PIC X(40).
+       01 WS-CURRENT-DATE PIC 9(8).
+       01 WS-CURRENT-TIME PIC 9(8).
+
+      * WS-ERR-FILE-NAME/WS-ERR-STATUS ARE SET BY THE CHECK-xxx-STATUS
+      * PARAGRAPHS BELOW BEFORE PERFORMING ABEND-FILE-ERROR.
+       01 WS-ERR-FILE-NAME PIC X(20).
+       01 WS-ERR-STATUS PIC X(2).
+
+      ******************************************************************
+      * OPERATOR SIGN-ON TABLE AND WORKING FIELDS
+      ******************************************************************
+       01 WS-OPER-STATUS PIC X(2).
+       01 WS-OPER-EOF PIC X VALUE "N".
+       01 WS-OPER-COUNT PIC 99 VALUE ZERO.
+       01 WS-OPER-TABLE.
+           05 WS-OPER-ENTRY OCCURS 20 TIMES INDEXED BY OP-IDX.
+               10 WS-OP-ID PIC X(8).
+               10 WS-OP-PASSWORD PIC X(8).
+               10 WS-OP-ROLE PIC X(1).
+       01 WS-SIGNON-ID PIC X(8) VALUE SPACES.
+       01 WS-SIGNON-PASSWORD PIC X(8) VALUE SPACES.
+       01 WS-SIGNON-SWITCH PIC X VALUE "N".
+           88 SIGNED-ON VALUE "Y".
+           88 NOT-SIGNED-ON VALUE "N".
+       01 WS-OPERATOR-ID PIC X(8) VALUE SPACES.
+       01 WS-OPERATOR-ROLE PIC X(1) VALUE "V".
+           88 OPERATOR-AUTHORIZED VALUE "A".
+           88 OPERATOR-VIEW-ONLY VALUE "V".
 
        SCREEN SECTION.
        01 DATA-SCREEN.
@@ -26,50 +142,334 @@
                10 VALUE "ACCOUNT NAME : " LINE 5 COL 12.
                10 VALUE "PRINCIPAL AMOUNT : " LINE 7 COL 12.
                10 VALUE "YEARS OF DEPOSIT : " LINE 9 COL 12.
+               10 VALUE "DEPOSIT DATE (YYYYMMDD) : " LINE 11 COL 12.
            05 RESPOND.
                10 VALUE "C - TO CONTINUE" LINE 16 COL 30.
                10 VALUE "Q - TO QUIT" LINE 18 COL 30.
                10 VALUE "ENTER CHOICE : " LINE 20 COL 30.
                10 RESPONSE PIC X TO THE_CHOICE.
 
+           05 SIGN-ON-SCREEN.
+               10 VALUE "DEPOSIT ENTRY SIGN-ON" BLANK SCREEN
+                   LINE 1 COL 29.
+               10 VALUE "OPERATOR ID : " LINE 3 COL 12.
+               10 VALUE "PASSWORD    : " LINE 5 COL 12.
+
        PROCEDURE DIVISION.
        MAINLINE.
 
+           OPEN I-O EMPFILE.
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT EMPFILE
+               CLOSE EMPFILE
+               OPEN I-O EMPFILE
+           END-IF.
+           ACCEPT WS-ENV-BRANCH-CODE FROM ENVIRONMENT "BRANCHCODE".
+           IF WS-ENV-BRANCH-CODE NOT = SPACES
+               MOVE WS-ENV-BRANCH-CODE TO WS-BRANCH-CODE
+           END-IF.
+           PERFORM LOAD-RATE-TABLE.
+           PERFORM LOAD-OPERATOR-TABLE.
+           PERFORM SIGN-ON THRU SIGN-ON-EXIT UNTIL SIGNED-ON.
            PERFORM B-200-LOOP UNTIL THE_CHOICE = "Q".
+           CLOSE EMPFILE.
            PERFORM C-100-TERMINATE.
 
-       B-200-LOOP.
+      ******************************************************************
+      * LOAD-RATE-TABLE - reads RATETAB into memory once at startup. If
+      * the shop has never set up a rate table yet, seed it with this
+      * program's three rate bands (see WRITE-DEFAULT-RATE-TABLE for why
+      * the principal cutoffs were rescaled), so RATETAB exists on disk
+      * afterward for someone to edit.
+      ******************************************************************
+       LOAD-RATE-TABLE.
+           OPEN INPUT RATE-FILE.
+           IF WS-RATE-STATUS = "35"
+               PERFORM WRITE-DEFAULT-RATE-TABLE
+               OPEN INPUT RATE-FILE
+           END-IF.
+           PERFORM LOAD-RATE-ENTRY THRU LOAD-RATE-ENTRY-EXIT
+               UNTIL WS-RATE-EOF = "Y".
+           CLOSE RATE-FILE.
+
+       LOAD-RATE-ENTRY.
+           READ RATE-FILE
+               AT END
+                   MOVE "Y" TO WS-RATE-EOF
+               NOT AT END
+                   ADD 1 TO WS-RATE-COUNT
+                   SET RT-IDX TO WS-RATE-COUNT
+                   MOVE RT-MIN-PRINCIPAL TO WS-RT-MIN-PRINCIPAL(RT-IDX)
+                   MOVE RT-MIN-YEARS TO WS-RT-MIN-YEARS(RT-IDX)
+                   MOVE RT-RATE TO WS-RT-RATE(RT-IDX)
+                   MOVE RT-PERCENT TO WS-RT-PERCENT(RT-IDX)
+           END-READ.
+       LOAD-RATE-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * WRITE-DEFAULT-RATE-TABLE - the original hardcoded logic this
+      * table replaced tested PRINCIPAL_AMOUNT (PIC 999V99, so capped at
+      * 999.99) against a 5000 cutoff - a band no deposit could ever
+      * reach, so the 10%/8% tiers were already dead code before this
+      * table existed. Seeded here at 500 instead, so the tiers this
+      * table drives are actually reachable; this is a real policy
+      * change, not a carry-forward of the old (unreachable) cutoff.
+      ******************************************************************
+       WRITE-DEFAULT-RATE-TABLE.
+           OPEN OUTPUT RATE-FILE.
+           MOVE 500 TO RT-MIN-PRINCIPAL.
+           MOVE 3 TO RT-MIN-YEARS.
+           MOVE .10 TO RT-RATE.
+           MOVE "10%" TO RT-PERCENT.
+           WRITE RATE-REC.
+           MOVE 500 TO RT-MIN-PRINCIPAL.
+           MOVE 0 TO RT-MIN-YEARS.
+           MOVE .08 TO RT-RATE.
+           MOVE "8% " TO RT-PERCENT.
+           WRITE RATE-REC.
+           MOVE 0 TO RT-MIN-PRINCIPAL.
+           MOVE 0 TO RT-MIN-YEARS.
+           MOVE .07 TO RT-RATE.
+           MOVE "7% " TO RT-PERCENT.
+           WRITE RATE-REC.
+           CLOSE RATE-FILE.
+
+      ******************************************************************
+      * GET-ENTRY-SCREEN - displays the data screen and accepts a set
+      * of deposit fields, re-prompting on the same screen whenever the
+      * principal amount or years of deposit are out of range, or the
+      * account number is already on file.
+      ******************************************************************
+       GET-ENTRY-SCREEN.
+           SET ENTRY-INVALID TO TRUE.
            DISPLAY DEPOSIT.
            DISPLAY RESPOND.
            ACCEPT ACCOUNT_NUMBER LINE 3 COL 40.
            ACCEPT ACCOUNT_NAME LINE 5 COL 40.
            ACCEPT PRINCIPAL_AMOUNT LINE 7 COL 40.
            ACCEPT YEARS_OF_DEPOSIT LINE 9 COL 40.
-           IF PRINCIPAL_AMOUNT >= 5000 AND YEARS_OF_DEPOSIT >= 3 THEN
+           ACCEPT DEPOSIT_DATE LINE 11 COL 40.
+           MOVE ACCOUNT_NUMBER TO ACCOUNT_NUMBER_OUT.
+           READ EMPFILE KEY IS ACCOUNT_NUMBER_OUT
+               INVALID KEY
+                   SET NOT-DUPLICATE-ACCOUNT TO TRUE
+               NOT INVALID KEY
+                   SET DUPLICATE-ACCOUNT TO TRUE
+           END-READ.
+           IF DUPLICATE-ACCOUNT
+               DISPLAY "ACCOUNT NUMBER ALREADY ON FILE, TRY AGAIN"
+                   LINE 13 COL 12
+               MOVE ACCOUNT_NUMBER TO WS-EXCP-KEY
+               MOVE "DUPLICATE ACCOUNT NUMBER" TO WS-EXCP-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE IF PRINCIPAL_AMOUNT > 0 AND YEARS_OF_DEPOSIT >= 1 AND
+               YEARS_OF_DEPOSIT <= 30
+               SET ENTRY-VALID TO TRUE
+           ELSE
+               DISPLAY "PRINCIPAL MUST BE > 0 AND YEARS 1-30, TRY AGAIN"
+                   LINE 13 COL 12
+               MOVE ACCOUNT_NUMBER TO WS-EXCP-KEY
+               MOVE "INVALID PRINCIPAL OR YEARS" TO WS-EXCP-REASON
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+       GET-ENTRY-SCREEN-EXIT.
+           EXIT.
+
+       B-200-LOOP.
+           PERFORM GET-ENTRY-SCREEN THRU GET-ENTRY-SCREEN-EXIT
+               UNTIL ENTRY-VALID.
+           PERFORM LOOKUP-RATE.
+           DISPLAY "INTEREST RATE = " WS-PERCENT LINE 12 COL 16.
 
-               DISPLAY "INTEREST RATE = 10%" LINE 12 COL 16
+           COMPUTE INTEREST = PRINCIPAL_AMOUNT * WS-RATE.
 
-           ELSE IF PRINCIPAL_AMOUNT >= 5000 AND YEARS_OF_DEPOSIT < 3
-               THEN
-               DISPLAY "INTEREST RATE = 8 %"  LINE 12 COL 16
+           MOVE DEPOSIT_DATE(1:4) TO WS-DEPOSIT-YEAR.
+           COMPUTE WS-MATURITY-YEAR =
+               WS-DEPOSIT-YEAR + YEARS_OF_DEPOSIT.
+           STRING WS-MATURITY-YEAR DELIMITED BY SIZE
+               DEPOSIT_DATE(5:4) DELIMITED BY SIZE
+               INTO WS-MATURITY-DATE.
 
-           ELSE IF PRINCIPAL_AMOUNT < 5000
-               THEN
-               DISPLAY "INTEREST RATE = 7%"  LINE 12 COL 16
+           MOVE ACCOUNT_NUMBER TO ACCOUNT_NUMBER_OUT.
+           MOVE SPACES TO SPACE-01-OUT.
+           MOVE ACCOUNT_NAME TO ACCOUNT_NAME_OUT.
+           MOVE SPACES TO SPACE-02-OUT.
+           MOVE PRINCIPAL_AMOUNT TO PRINCIPAL_AMOUNT_OUT.
+           MOVE SPACES TO SPACE-03-OUT.
+           MOVE YEARS_OF_DEPOSIT TO YEARS_OF_DEPOSIT_OUT.
+           MOVE SPACES TO DIVIDER.
+           MOVE INTEREST TO INTEREST-OUT.
+           MOVE SPACES TO DIVIDER-02.
+           MOVE WS-PERCENT TO PERCENT-OUT.
+           MOVE SPACES TO SPACE-04-OUT.
+           MOVE DEPOSIT_DATE TO DEPOSIT-DATE-OUT.
+           MOVE SPACES TO SPACE-05-OUT.
+           MOVE WS-MATURITY-DATE TO MATURITY-DATE-OUT.
+           MOVE SPACES TO SPACE-06-OUT.
+           MOVE WS-BRANCH-CODE TO BRANCH-CODE-OUT.
+           MOVE "A" TO DEPOSIT-STATUS-OUT.
+           WRITE NEW-FILE
+               INVALID KEY
+                   DISPLAY "ACCOUNT NUMBER ALREADY ON FILE - NOT SAVED"
+                       LINE 14 COL 16
+                   MOVE ACCOUNT_NUMBER TO WS-EXCP-KEY
+                   MOVE "DUPLICATE ACCOUNT NUMBER ON WRITE" TO
+                       WS-EXCP-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+           END-WRITE.
 
+           ACCEPT RESPOND.
 
+      ******************************************************************
+      * WRITE-EXCEPTION-RECORD - append one rejected-entry row to
+      * EXCPFILE.  Caller sets WS-EXCP-KEY and WS-EXCP-REASON before
+      * performing this paragraph.
+      ******************************************************************
+       WRITE-EXCEPTION-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-EXCP-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+               CLOSE EXCEPTION-FILE
+               OPEN EXTEND EXCEPTION-FILE
            END-IF.
+           PERFORM CHECK-EXCP-STATUS.
+           MOVE WS-CURRENT-DATE TO EXCP-DATE.
+           MOVE WS-CURRENT-TIME TO EXCP-TIME.
+           MOVE "DEPOSIT" TO EXCP-SYSTEM.
+           MOVE WS-EXCP-KEY TO EXCP-KEY.
+           MOVE WS-EXCP-REASON TO EXCP-REASON.
+           WRITE EXCP-REC.
+           PERFORM CHECK-EXCP-STATUS.
+           CLOSE EXCEPTION-FILE.
 
+      ******************************************************************
+      * ABEND-FILE-ERROR - common stop point for a file operation that
+      * comes back with a status this program was not already set up
+      * to handle.
+      ******************************************************************
+       ABEND-FILE-ERROR.
+           DISPLAY "*** FILE ERROR ON " WS-ERR-FILE-NAME.
+           DISPLAY "*** FILE STATUS = " WS-ERR-STATUS.
+           DISPLAY "RUN TERMINATED - SEE FILE STATUS ABOVE.".
+           STOP RUN.
 
-           ACCEPT RESPOND.
+       CHECK-EXCP-STATUS.
+           IF WS-EXCP-STATUS NOT = "00"
+               MOVE "EXCEPTION-FILE" TO WS-ERR-FILE-NAME
+               MOVE WS-EXCP-STATUS TO WS-ERR-STATUS
+               PERFORM ABEND-FILE-ERROR
+           END-IF.
 
+      ******************************************************************
+      * LOOKUP-RATE - scans the in-memory rate table top-down and
+      * stops on the first band this deposit clears.
+      ******************************************************************
+       LOOKUP-RATE.
+           SET RT-IDX TO 1.
+           SET RATE-NOT-FOUND TO TRUE.
+           PERFORM LOOKUP-RATE-SCAN THRU LOOKUP-RATE-SCAN-EXIT
+               UNTIL RT-IDX > WS-RATE-COUNT OR RATE-FOUND.
 
+       LOOKUP-RATE-SCAN.
+           IF PRINCIPAL_AMOUNT >= WS-RT-MIN-PRINCIPAL(RT-IDX) AND
+               YEARS_OF_DEPOSIT >= WS-RT-MIN-YEARS(RT-IDX)
+               SET RATE-FOUND TO TRUE
+               MOVE WS-RT-RATE(RT-IDX) TO WS-RATE
+               MOVE WS-RT-PERCENT(RT-IDX) TO WS-PERCENT
+           ELSE
+               SET RT-IDX UP BY 1
+           END-IF.
+       LOOKUP-RATE-SCAN-EXIT.
+           EXIT.
 
        C-100-TERMINATE.
            STOP RUN.
 
+      ******************************************************************
+      * LOAD-OPERATOR-TABLE - reads OPERTAB into memory once at
+      * startup. If the shop has never set up the sign-on table yet,
+      * seed it with a starter operator and clerk account, so OPERTAB
+      * exists on disk afterward for someone to edit.
+      ******************************************************************
+       LOAD-OPERATOR-TABLE.
+           OPEN INPUT OPERATOR-FILE.
+           IF WS-OPER-STATUS = "35"
+               PERFORM WRITE-DEFAULT-OPERATOR-TABLE
+               OPEN INPUT OPERATOR-FILE
+           END-IF.
+           PERFORM LOAD-OPERATOR-ENTRY THRU LOAD-OPERATOR-ENTRY-EXIT
+               UNTIL WS-OPER-EOF = "Y".
+           CLOSE OPERATOR-FILE.
+
+       LOAD-OPERATOR-ENTRY.
+           READ OPERATOR-FILE
+               AT END
+                   MOVE "Y" TO WS-OPER-EOF
+               NOT AT END
+                   ADD 1 TO WS-OPER-COUNT
+                   SET OP-IDX TO WS-OPER-COUNT
+                   MOVE OPER-ID TO WS-OP-ID(OP-IDX)
+                   MOVE OPER-PASSWORD TO WS-OP-PASSWORD(OP-IDX)
+                   MOVE OPER-ROLE TO WS-OP-ROLE(OP-IDX)
+           END-READ.
+       LOAD-OPERATOR-ENTRY-EXIT.
+           EXIT.
 
+       WRITE-DEFAULT-OPERATOR-TABLE.
+           OPEN OUTPUT OPERATOR-FILE.
+           MOVE "OPER1" TO OPER-ID.
+           MOVE "OPER1PW" TO OPER-PASSWORD.
+           MOVE "A" TO OPER-ROLE.
+           WRITE OPER-REC.
+           MOVE "CLERK1" TO OPER-ID.
+           MOVE "CLERK1PW" TO OPER-PASSWORD.
+           MOVE "V" TO OPER-ROLE.
+           WRITE OPER-REC.
+           CLOSE OPERATOR-FILE.
+
+      ******************************************************************
+      * SIGN-ON - requires a valid operator ID/password before deposit
+      * entry begins; a view-only operator may sign on but is turned
+      * back, since this program has no PRINT/inquiry option to fall
+      * back to - it is CREATE from end to end.
+      ******************************************************************
+       SIGN-ON.
+           DISPLAY SIGN-ON-SCREEN.
+           ACCEPT WS-SIGNON-ID LINE 3 COL 28.
+           ACCEPT WS-SIGNON-PASSWORD LINE 5 COL 28.
+           PERFORM LOOKUP-OPERATOR.
+           IF NOT SIGNED-ON
+               DISPLAY "INVALID OPERATOR ID OR PASSWORD, TRY AGAIN"
+                   LINE 7 COL 12
+           ELSE IF NOT OPERATOR-AUTHORIZED
+               DISPLAY "OPERATOR NOT AUTHORIZED TO ENTER DEPOSITS"
+                   LINE 7 COL 12
+               SET NOT-SIGNED-ON TO TRUE
+           END-IF.
+       SIGN-ON-EXIT.
+           EXIT.
+
+       LOOKUP-OPERATOR.
+           SET OP-IDX TO 1.
+           SET NOT-SIGNED-ON TO TRUE.
+           PERFORM LOOKUP-OPERATOR-SCAN THRU LOOKUP-OPERATOR-SCAN-EXIT
+               UNTIL OP-IDX > WS-OPER-COUNT OR SIGNED-ON.
+
+       LOOKUP-OPERATOR-SCAN.
+           IF WS-SIGNON-ID = WS-OP-ID(OP-IDX) AND
+               WS-SIGNON-PASSWORD = WS-OP-PASSWORD(OP-IDX)
+               SET SIGNED-ON TO TRUE
+               MOVE WS-OP-ID(OP-IDX) TO WS-OPERATOR-ID
+               MOVE WS-OP-ROLE(OP-IDX) TO WS-OPERATOR-ROLE
+           ELSE
+               SET OP-IDX UP BY 1
+           END-IF.
+       LOOKUP-OPERATOR-SCAN-EXIT.
+           EXIT.
 
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM DEPENTRY.
