@@ -0,0 +1,26 @@
+      ******************************************************************
+      * DEPREC - Time-deposit record layout, shared by the deposit
+      * entry program and any program that reads ESCABARTE2.DAT (the
+      * deposit listing, and so on) so the two never drift apart.
+      ******************************************************************
+       01 NEW-FILE.
+           05 ACCOUNT_NUMBER_OUT PIC 99999.
+           05 SPACE-01-OUT PIC X(3).
+           05 ACCOUNT_NAME_OUT PIC X(21).
+           05 SPACE-02-OUT PIC X(3).
+           05 PRINCIPAL_AMOUNT_OUT PIC 999V99.
+           05 SPACE-03-OUT PIC X(3).
+           05 YEARS_OF_DEPOSIT_OUT PIC 99.
+           05 DIVIDER PIC X(8).
+           05 INTEREST-OUT PIC 999.99.
+           05 DIVIDER-02 PIC X(8).
+           05 PERCENT-OUT PIC X(3).
+           05 SPACE-04-OUT PIC X(3).
+           05 DEPOSIT-DATE-OUT PIC 9(8).
+           05 SPACE-05-OUT PIC X(3).
+           05 MATURITY-DATE-OUT PIC 9(8).
+           05 SPACE-06-OUT PIC X(3).
+           05 BRANCH-CODE-OUT PIC X(4).
+           05 DEPOSIT-STATUS-OUT PIC X(1).
+               88 DEPOSIT-ACTIVE-OUT VALUE "A".
+               88 DEPOSIT-CLOSED-OUT VALUE "C".
